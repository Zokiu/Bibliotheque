@@ -81,13 +81,80 @@
        01  WS-CHOIX              PIC 9(01).
        01  WS-CHOIX-2            PIC 9(01).
        01  WS-CHOIX-3            PIC 9(01).
+       01  WS-CHOIX-4            PIC 9(01).
 
        01  WS-SAISIE             PIC X(255).
+       01  WS-SAISIE-2           PIC X(255).
 
        01  WS-REPONSE-AJ         PIC X(01) VALUE "O".
-       
+       01  WS-REPONSE-2          PIC X(01) VALUE "O".
+
        01  WS-CALCUL             PIC 9(03).
        01  WS-COMPT-TEMP         PIC 9(03).
+       01  WS-PRET-TEMP          PIC 9(03).
+
+      *Compteurs et indicateurs de validation de saisie.
+       01  WS-VALIDE             PIC X(01) VALUE "N".
+           88 WS-SAISIE-OK       VALUE "O".
+       01  WS-ANNEE-NUM          PIC 9(04).
+       01  WS-COMPT-NUM          PIC 9(03).
+
+      *Compteur generique pour les boucles de lecture ligne a ligne
+      *(pagination via ROW_NUMBER() au lieu d'un curseur).
+       01  WS-IDX                PIC 9(05) VALUE 1.
+       01  WS-NB-AFFICHE         PIC 9(03) VALUE 0.
+
+      *Zone de travail pour le rapport des emprunts en retard. Les
+      *dates sont stockees en base au format
+      *AAAA-MM-JJ ; on les reconvertit en entier YYYYMMDD pour pouvoir
+      *les comparer avec FUNCTION INTEGER-OF-DATE.
+       01  WS-DATE-SYS-NUM        PIC 9(08).
+       01  WS-DATE-SYS-DIGITS REDEFINES WS-DATE-SYS-NUM.
+           05 WS-DATE-SYS-AAAA    PIC 9(04).
+           05 WS-DATE-SYS-MM      PIC 9(02).
+           05 WS-DATE-SYS-JJ      PIC 9(02).
+       01  WS-DATE-PARSE-VAL      PIC X(10).
+       01  WS-DATE-PARSE REDEFINES WS-DATE-PARSE-VAL.
+           05 WS-DATE-PARSE-AAAA  PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 WS-DATE-PARSE-MM    PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-DATE-PARSE-JJ    PIC 9(02).
+       01  WS-DATE-PARSE-NUM      PIC 9(08).
+       01  WS-JOURS-SEUIL         PIC 9(03) VALUE 0.
+       01  WS-JOURS-RETARD        PIC 9(05).
+
+      ******************************************************************
+      *Zone de travail pour le chargement des acquisitions
+      ******************************************************************
+       01  WS-CHARGEMENT.
+           05 WS-CHARGE-NB-LUS   PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-AJOUT PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-MAJ   PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-INVAL PIC 9(05) VALUE 0.
+           05 WS-CHARGE-ERREUR   PIC X(01) VALUE "N".
+              88 WS-CHARGE-ERREUR-OUI VALUE "O".
+
+      ******************************************************************
+      *Zone de travail pour la fusion d'auteurs en double
+      ******************************************************************
+       01  WS-FUSION-NB          PIC 9(03) VALUE 0.
+
+      ******************************************************************
+      *Zone de travail pour la reconciliation compt/pret de fin de
+      *journee.
+       01  WS-RECON-NB-EXAM      PIC 9(05) VALUE 0.
+       01  WS-RECON-NB-ECART     PIC 9(05) VALUE 0.
+
+      *Zone de travail pour le journal d'audit
+      ******************************************************************
+       01  WS-JOURNAL-MAX        PIC 9(05) VALUE 0.
+
+      *Connexion a la base.
+       01  WS-CNX-ESSAI          PIC 9(01) VALUE 0.
+       01  WS-CNX-MAX-ESSAI      PIC 9(01) VALUE 3.
+       01  WS-CNX-OK             PIC X(01) VALUE "N".
+           88 WS-CNX-REUSSIE     VALUE "O".
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 LIVRE-ID           PIC X(03).
@@ -101,6 +168,10 @@
            01 LIVRE-PRET         PIC X(03).
            01 LIVRE-DISPO        PIC X(03).
 
+      *Recherche de titre par correspondance partielle, insensible a
+      *la casse et aux accents.
+           01 LIVRE-TITRE-RECH   PIC X(40).
+
            01 AUTEUR-ID          PIC X(03).
            01 AUTEUR-NOM         PIC X(22).
            01 AUTEUR-PRENOM      PIC X(22).
@@ -111,10 +182,36 @@
            01 EMPRUNT-TELEPHONE  PIC X(10).
            01 EMPRUNT-DATE       PIC X(10).
            01 EMPRUNT-RETOUR     PIC X(10).
+           01 EMPRUNT-DATE-PREVUE PIC X(10).
 
            01 DB-UTILISATEUR     PIC X(20).
            01 DB-MDP             PIC X(20).
            01 DB-NOM             PIC X(20).
+
+      *Variable generique utilisee pour parametrer les requetes qui
+      *lisent une table ligne a ligne via ROW_NUMBER() au lieu d'un
+      *curseur.
+           01 RAPPORT-RN         PIC X(05).
+           01 RAPPORT-DATE-JOUR  PIC X(10).
+
+      *Emprunt / retour de livre.
+           01 EMPRUNT-LIVRE-ID   PIC X(03).
+
+      *Journal d'audit.
+           01 AUDIT-ID           PIC X(05).
+           01 AUDIT-TABLE        PIC X(20).
+           01 AUDIT-CLE          PIC X(40).
+           01 AUDIT-ANCIENNE     PIC X(60).
+           01 AUDIT-NOUVELLE     PIC X(60).
+           01 AUDIT-DATE-AFF     PIC X(19).
+           01 AUDIT-UTILISATEUR  PIC X(20).
+
+      *Fusion d'auteurs en double.
+           01 FUSION-SURVIVANT   PIC X(03).
+           01 FUSION-DOUBLON     PIC X(03).
+
+      *Reconciliation compt/pret de fin de journee.
+           01 RECON-PRET-REEL    PIC X(03).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -127,29 +224,53 @@
            PERFORM 0000-CONNEXION-DEB
            THRU    0000-CONNEXION-FIN.
 
-           PERFORM 0200-MENU-DEB
-           THRU    0200-MENU-FIN.
+           IF WS-CNX-REUSSIE
+             PERFORM 0200-MENU-DEB
+             THRU    0200-MENU-FIN
+             MOVE 0 TO RETURN-CODE
+           ELSE
+             DISPLAY "ERREUR FATALE: connexion a la base impossible "
+                     "apres " WS-CNX-MAX-ESSAI " tentative(s)."
+             DISPLAY "Le programme s'arrete sans afficher le menu."
+             MOVE 1 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
       ******************************************************************
-       
+      *Connexion a la base, avec reprise sur echec : on
+      *redemande les identifiants jusqu'a WS-CNX-MAX-ESSAI tentatives
+      *avant d'abandonner avec un code retour non nul, pour que le
+      *cron/JCL du matin detecte l'echec au lieu d'enchainer sur un
+      *menu vide.
        0000-CONNEXION-DEB.
-           DISPLAY "Connexion a la base de donnee...".
-           DISPLAY "Veuillez renseigner votre username: ".
-           ACCEPT DB-UTILISATEUR.
-           DISPLAY "Veuillez renseigner votre mot de passe: ".
-           ACCEPT DB-MDP.
-           DISPLAY "Veuillez renseigner la base de donnee: ".
-           ACCEPT DB-NOM.
-
-           EXEC SQL 
-           CONNECT :DB-UTILISATEUR IDENTIFIED BY :DB-MDP USING :DB-NOM 
-           END-EXEC.
+           MOVE 0 TO WS-CNX-ESSAI
+           MOVE "N" TO WS-CNX-OK
+           PERFORM UNTIL WS-CNX-REUSSIE
+                      OR WS-CNX-ESSAI = WS-CNX-MAX-ESSAI
+             ADD 1 TO WS-CNX-ESSAI
+             DISPLAY "Connexion a la base de donnee (tentative "
+                     WS-CNX-ESSAI "/" WS-CNX-MAX-ESSAI ")..."
+             DISPLAY "Veuillez renseigner votre username: "
+             ACCEPT DB-UTILISATEUR
+             DISPLAY "Veuillez renseigner votre mot de passe: "
+             ACCEPT DB-MDP
+             DISPLAY "Veuillez renseigner la base de donnee: "
+             ACCEPT DB-NOM
 
-           IF SQLCODE NOT = 0
-             DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-           END-IF.
+             EXEC SQL
+             CONNECT :DB-UTILISATEUR IDENTIFIED BY :DB-MDP USING :DB-NOM
+             END-EXEC
+
+             IF SQLCODE = 0
+               MOVE "O" TO WS-CNX-OK
+             ELSE
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               IF WS-CNX-ESSAI NOT = WS-CNX-MAX-ESSAI
+                 DISPLAY "Nouvel essai..."
+               END-IF
+             END-IF
+           END-PERFORM.
 
            EXIT.
        0000-CONNEXION-FIN.
@@ -158,38 +279,49 @@
        
        0200-MENU-DEB.
 
-           IF SQLCODE = 0
-             MOVE 1 TO WS-CHOIX
-             PERFORM UNTIL WS-CHOIX = 0
-               DISPLAY " "
-               DISPLAY "1 - Ajouter un enregistrement"
-               DISPLAY "2 - Afficher un enregistrement"
-               DISPLAY "3 - Mettre a jour un enregistrement"
-               DISPLAY "4 - Supprimer un enregistrement"
-               DISPLAY "0 - Quitter"
-               ACCEPT WS-CHOIX
-               EVALUATE WS-CHOIX
-                   WHEN = 1
-                       PERFORM 0210-AJOUT-DEB
-                       THRU    0210-AJOUT-FIN
-                   WHEN = 2
-                       PERFORM 0220-LIRE-DEB
-                       THRU    0220-LIRE-FIN
-                   WHEN = 3
-                       PERFORM 0230-MAJ-DEB
-                       THRU    0230-MAJ-FIN
-                   WHEN = 4
-                       PERFORM 0240-SUPPR-DEB
-                       THRU    0240-SUPPR-FIN
-                   WHEN = 0
-                       DISPLAY "Vous quittez le programme"
-                   WHEN OTHER
-                       DISPLAY "Mauvaise saisie, veuillez recommencer"
-             END-PERFORM
-
-             
-
-           END-IF.
+           MOVE 1 TO WS-CHOIX
+           PERFORM UNTIL WS-CHOIX = 0
+             DISPLAY " "
+             DISPLAY "1 - Ajouter un enregistrement"
+             DISPLAY "2 - Afficher un enregistrement"
+             DISPLAY "3 - Mettre a jour un enregistrement"
+             DISPLAY "4 - Supprimer un enregistrement"
+             DISPLAY "5 - Emprunter un livre"
+             DISPLAY "6 - Retourner un livre"
+             DISPLAY "7 - Parcourir et rapports"
+             DISPLAY "8 - Consulter le journal d'audit"
+             DISPLAY "0 - Quitter"
+             ACCEPT WS-CHOIX
+             EVALUATE WS-CHOIX
+                 WHEN = 1
+                     PERFORM 0210-AJOUT-DEB
+                     THRU    0210-AJOUT-FIN
+                 WHEN = 2
+                     PERFORM 0220-LIRE-DEB
+                     THRU    0220-LIRE-FIN
+                 WHEN = 3
+                     PERFORM 0230-MAJ-DEB
+                     THRU    0230-MAJ-FIN
+                 WHEN = 4
+                     PERFORM 0240-SUPPR-DEB
+                     THRU    0240-SUPPR-FIN
+                 WHEN = 5
+                     PERFORM 0250-EMPRUNT-DEB
+                     THRU    0250-EMPRUNT-FIN
+                 WHEN = 6
+                     PERFORM 0260-RETOUR-DEB
+                     THRU    0260-RETOUR-FIN
+                 WHEN = 7
+                     PERFORM 0270-RAPPORTS-DEB
+                     THRU    0270-RAPPORTS-FIN
+                 WHEN = 8
+                     PERFORM 0280-JOURNAL-DEB
+                     THRU    0280-JOURNAL-FIN
+                 WHEN = 0
+                     DISPLAY "Vous quittez le programme"
+                 WHEN OTHER
+                     DISPLAY "Mauvaise saisie, veuillez recommencer"
+           END-PERFORM.
 
            EXIT.
        0200-MENU-FIN.
@@ -225,43 +357,75 @@
              DISPLAY "Editeur:   "  LIVRE-EDITION
              DISPLAY "Compte:    "  LIVRE-COMPT
 
-      * posibiliter ajouter compte de livre     
+      * posibiliter ajouter compte de livre
              DISPLAY "Ajoutez nombres des exemplaires : "
              DISPLAY "Tapez 0 pour non rien ajouter :  "
 
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue, recommencez : "
+               END-IF
+             END-PERFORM
+
              MOVE LIVRE-COMPT TO WS-COMPT-TEMP
-             ACCEPT WS-CALCUL
+             MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+             MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-CALCUL
 
              ADD WS-CALCUL TO WS-COMPT-TEMP
              MOVE WS-COMPT-TEMP TO LIVRE-COMPT
 
-           
+
              EXEC SQL
                  UPDATE livre
                  SET compt = :LIVRE-COMPT
                  WHERE code = :LIVRE-CODE
              END-EXEC
-     
+
              IF SQLCODE = 0
                  EXEC SQL COMMIT END-EXEC
                  DISPLAY ">>> LES exemplaires bien ajoutes."
+                 MOVE "LIVRE" TO AUDIT-TABLE
+                 MOVE LIVRE-CODE TO AUDIT-CLE
+                 MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
              ELSE
-                 DISPLAY "Erreur mise a jour. SQLCODE: " 
+                 DISPLAY "Erreur mise a jour. SQLCODE: "
                  SQLCODE
              END-IF
 
            ELSE
              DISPLAY "Livre pas trouve. Vous pouvez ajouter."
          
-             DISPLAY "Entrez le titre de livre"
-             ACCEPT  LIVRE-TITRE
-  
-             DISPLAY "Entrez le nom d'auteur "
-             ACCEPT AUTEUR-NOM
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Entrez le titre de livre"
+               ACCEPT  LIVRE-TITRE
+               IF LIVRE-TITRE = SPACES
+                 DISPLAY "Titre obligatoire, recommencez."
+               ELSE
+                 MOVE "O" TO WS-VALIDE
+               END-IF
+             END-PERFORM
+
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Entrez le nom d'auteur "
+               ACCEPT AUTEUR-NOM
+               IF AUTEUR-NOM = SPACES
+                 DISPLAY "Nom d'auteur obligatoire, recommencez."
+               ELSE
+                 MOVE "O" TO WS-VALIDE
+               END-IF
+             END-PERFORM
 
              DISPLAY "Entrez le prenom d'auteur"
-             ACCEPT AUTEUR-PRENOM 
-             
+             ACCEPT AUTEUR-PRENOM
+
 
 
              EXEC SQL
@@ -295,15 +459,41 @@
 
                    DISPLAY "Entrez le type de livre "
                    ACCEPT LIVRE-TYPE
-           
-                   DISPLAY "Entrez l'annee de sortie"
-                   ACCEPT LIVRE-ANNEE
-           
+
+                   ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+
+                   MOVE "N" TO WS-VALIDE
+                   PERFORM UNTIL WS-SAISIE-OK
+                     DISPLAY "Entrez l'annee de sortie (AAAA)"
+                     ACCEPT LIVRE-ANNEE
+                     IF LIVRE-ANNEE IS NUMERIC
+                       MOVE LIVRE-ANNEE TO WS-ANNEE-NUM
+                       IF WS-ANNEE-NUM < 1450 OR
+                          WS-ANNEE-NUM > WS-DATE-SYS-AAAA
+                         DISPLAY "Annee hors limites (1450 a "
+                                 WS-DATE-SYS-AAAA ")."
+                       ELSE
+                         MOVE "O" TO WS-VALIDE
+                       END-IF
+                     ELSE
+                       DISPLAY "Annee invalide, 4 chiffres attendus."
+                     END-IF
+                   END-PERFORM
+
                    DISPLAY "Entrez l'edition "
                    ACCEPT LIVRE-EDITION
-           
-                   DISPLAY "Entrez le nombme de livre"
-                   ACCEPT LIVRE-COMPT
+
+                   MOVE "N" TO WS-VALIDE
+                   PERFORM UNTIL WS-SAISIE-OK
+                     DISPLAY "Entrez le nombme de livre"
+                     ACCEPT LIVRE-COMPT
+                     IF LIVRE-COMPT IS NUMERIC
+                       MOVE "O" TO WS-VALIDE
+                     ELSE
+                       DISPLAY "Valeur numerique attendue."
+                     END-IF
+                   END-PERFORM
+                   MOVE LIVRE-COMPT TO WS-COMPT-NUM
 
                    MOVE "OUI" TO LIVRE-DISPO
            
@@ -331,6 +521,13 @@
                        DISPLAY "Compte     : "  LIVRE-COMPT
                        DISPLAY "Nombre pret: "  LIVRE-PRET
                        DISPLAY "Disponible : "  LIVRE-DISPO
+
+                       MOVE "LIVRE" TO AUDIT-TABLE
+                       MOVE LIVRE-CODE TO AUDIT-CLE
+                       MOVE SPACES TO AUDIT-ANCIENNE
+                       MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+                       PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                       THRU    0281-AUDIT-ENREGISTRE-FIN
                    ELSE
                        DISPLAY "Erreur lors de l'ajout. SQLCODE: "
                                                                 SQLCODE
@@ -355,62 +552,73 @@
 
       ******************************************************************     
        0220-LIRE-DEB.
-      *Lecture Livre JOINTURE Auteur + Emprunt(Si livre pas dispo).
-       DISPLAY 'Saisir le titre recherché: ' WITH NO ADVANCING.
-       ACCEPT LIVRE-TITRE.
-       EXEC SQL 
-            SELECT code, titre, auteur_id, type, annee, edition, dispo
-            INTO :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID, :LIVRE-TYPE,
-                 :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-DISPO
-            FROM livre
-            WHERE titre = :LIVRE-TITRE
-       END-EXEC.
-           DISPLAY "livre" SQLCODE
-       EXEC SQL 
-            SELECT auteur_id, nom, prenom 
-            INTO :AUTEUR-ID, :AUTEUR-NOM, :AUTEUR-PRENOM
-            FROM auteur
-            WHERE auteur_id = :LIVRE-A-ID
-       END-EXEC.
-           DISPLAY "Auteur" SQLCODE
-
-       DISPLAY ' '.
-       DISPLAY 'Code du livre------>: ' LIVRE-CODE.
-       DISPLAY 'Titre-------------->: ' LIVRE-TITRE.
-       DISPLAY 'Auteur------------->: ' AUTEUR-NOM ' ' AUTEUR-PRENOM.
-       DISPLAY 'Type--------------->: ' LIVRE-TYPE.
-       DISPLAY 'Année de publication: ' LIVRE-ANNEE.
-       DISPLAY 'Edition------------>: ' LIVRE-EDITION.
-       DISPLAY 'Disponible--------->: ' LIVRE-DISPO.
-
-      * IF LIVRE-COMPT = LIVRE-PRET THEN
-      *    EXEC SQL  
-      *       DECLARE EMPRUNT-CURS CURSOR FOR
-      *       SELECT *
-      *       FROM emprunt
-      *    END-EXEC
-      *    EXEC SQL OPEN EMPRUNT-CURS END-EXEC
-      *    EVALUATE SQLCODE
-      *     WHEN = 0
-      *       PERFORM UNTIL SQLCODE NOT = 0
-      *      EXEC SQL 
-      *           FETCH EMPRUNT-CURS
-      *           INTO :EMPRUNT-ID, :LIVRE-ID, :EMPRUNT-NOM,
-      *            :EMPRUNT-PRENOM, :EMPRUNT-TELEPHONE,
-      *            :EMPRUNT-DATE, :EMPRUNT-RETOUR
-      *           WHERE livre_id = :LIVRE-ID
-      *      END-EXEC ''
-      *     
-      *      DISPLAY 'Emprunté par  : ' EMPRUNT-NOM ' ' EMPRUNT-PRENOM
-      *      DISPLAY 'Telephone     : ' EMPRUNT-TELEPHONE
-      *      DISPLAY "Date d'emprunt: " EMPRUNT-DATE
-      *      DISPLAY 'Date de retour: ' EMPRUNT-RETOUR
-      *       END-PERFORM
-      *     WHEN OTHER
-      *       DISPLAY "Erreur d'ouverture du curseur" SQLCODE
-      *    END-EVALUATE
-      *    
-      * END-IF.
+      *Lecture Livre JOINTURE Auteur. Le titre saisi est recherche par
+      *correspondance partielle, insensible a la casse et aux accents
+      * plusieurs livres peuvent donc correspondre, on
+      *les affiche tous en paginant ligne a ligne via ROW_NUMBER(),
+      *comme pour 0272-RETARD-DEB et 0273-PARCOURIR-DEB.
+       DISPLAY 'Saisir le titre recherché (ou une partie): '
+                                                    WITH NO ADVANCING.
+       ACCEPT WS-SAISIE.
+
+       MOVE SPACES TO LIVRE-TITRE-RECH
+       STRING "%"                       DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SAISIE)  DELIMITED BY SIZE
+              "%"                       DELIMITED BY SIZE
+         INTO LIVRE-TITRE-RECH
+       END-STRING
+
+       MOVE 0 TO WS-NB-AFFICHE
+       MOVE 1 TO WS-IDX
+       MOVE "O" TO WS-VALIDE
+       PERFORM UNTIL NOT WS-SAISIE-OK
+         MOVE WS-IDX TO RAPPORT-RN
+
+         EXEC SQL
+              SELECT code, titre, auteur_id, type, annee, edition,
+                     dispo
+              INTO :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID, :LIVRE-TYPE,
+                   :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-DISPO
+              FROM (SELECT code, titre, auteur_id, type, annee,
+                           edition, dispo,
+                           ROW_NUMBER() OVER (ORDER BY titre ASC)
+                             AS rn
+              FROM livre
+              WHERE TRANSLATE(LOWER(titre),
+                'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+                LIKE TRANSLATE(LOWER(:LIVRE-TITRE-RECH),
+                'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')) x
+              WHERE x.rn = :RAPPORT-RN
+         END-EXEC
+
+         IF SQLCODE NOT = 0
+           MOVE "N" TO WS-VALIDE
+         ELSE
+           EXEC SQL
+                SELECT auteur_id, nom, prenom
+                INTO :AUTEUR-ID, :AUTEUR-NOM, :AUTEUR-PRENOM
+                FROM auteur
+                WHERE auteur_id = :LIVRE-A-ID
+           END-EXEC
+
+           ADD 1 TO WS-NB-AFFICHE
+           DISPLAY ' '
+           DISPLAY 'Code du livre------>: ' LIVRE-CODE
+           DISPLAY 'Titre-------------->: ' LIVRE-TITRE
+           DISPLAY 'Auteur------------->: ' AUTEUR-NOM ' '
+                                             AUTEUR-PRENOM
+           DISPLAY 'Type--------------->: ' LIVRE-TYPE
+           DISPLAY 'Année de publication: ' LIVRE-ANNEE
+           DISPLAY 'Edition------------>: ' LIVRE-EDITION
+           DISPLAY 'Disponible--------->: ' LIVRE-DISPO
+
+           ADD 1 TO WS-IDX
+         END-IF
+       END-PERFORM.
+
+       IF WS-NB-AFFICHE = 0
+         DISPLAY 'Aucun livre correspondant trouvé.'
+       END-IF.
 
            EXIT.
        0220-LIRE-FIN.
@@ -498,64 +706,104 @@
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE LIVRE-CODE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau code: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-CODE
-                 EXEC SQL  
+                 MOVE LIVRE-CODE TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET code = :LIVRE-CODE
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 2
+                 MOVE LIVRE-TITRE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau titre: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-TITRE
-                 EXEC SQL  
+                 MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET titre = :LIVRE-TITRE
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 3
+                 MOVE LIVRE-A-ID TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouvel auteur (ID): "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-A-ID
-                 EXEC SQL  
+                 MOVE LIVRE-A-ID TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET auteur_id = :LIVRE-A-ID
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 4
+                 MOVE LIVRE-TYPE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau type: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-TYPE
-                 EXEC SQL  
+                 MOVE LIVRE-TYPE TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET type = :LIVRE-TYPE
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 5
-                 DISPLAY "Veuillez saisir la nouvelle annee: "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO LIVRE-ANNEE
-                 EXEC SQL  
+                 MOVE LIVRE-ANNEE TO AUDIT-ANCIENNE
+                 ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle annee: "
+                   ACCEPT WS-SAISIE
+                   IF WS-SAISIE(1:4) IS NUMERIC
+                     MOVE WS-SAISIE(1:4) TO WS-ANNEE-NUM
+                     IF WS-ANNEE-NUM < 1450 OR
+                        WS-ANNEE-NUM > WS-DATE-SYS-AAAA
+                       DISPLAY "Annee hors limites (1450 a "
+                               WS-DATE-SYS-AAAA ")."
+                     ELSE
+                       MOVE "O" TO WS-VALIDE
+                     END-IF
+                   ELSE
+                     DISPLAY "Annee invalide, 4 chiffres attendus."
+                   END-IF
+                 END-PERFORM
+                 MOVE WS-SAISIE(1:4) TO LIVRE-ANNEE
+                 MOVE LIVRE-ANNEE TO WS-ANNEE-NUM
+                 MOVE LIVRE-ANNEE TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET annee = :LIVRE-ANNEE
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 6
+                 MOVE LIVRE-EDITION TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouvel editeur: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-EDITION
-                 EXEC SQL  
+                 MOVE LIVRE-EDITION TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET edition = :LIVRE-EDITION
                      WHERE titre = :LIVRE-TITRE
                  END-EXEC
                WHEN = 7
-                 DISPLAY "Veuillez saisir la nouvelle quantite: "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO LIVRE-COMPT
-                 EXEC SQL  
+                 MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle quantite: "
+                   ACCEPT WS-SAISIE
+                   IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                     MOVE "O" TO WS-VALIDE
+                   ELSE
+                     DISPLAY "Valeur numerique attendue."
+                   END-IF
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-COMPT-NUM
+                 MOVE WS-COMPT-NUM TO LIVRE-COMPT
+                 MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE livre
                      SET compt = :LIVRE-COMPT
                      WHERE titre = :LIVRE-TITRE
@@ -566,11 +814,17 @@
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
              END-EVALUATE
       *Message de gestion d'erreur.
-             IF SQLCODE = 0
-               EXEC SQL COMMIT END-EXEC
-               DISPLAY "Modification réussie."
-             ELSE
-               DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+             IF WS-CHOIX-3 > 0
+               IF SQLCODE = 0
+                 EXEC SQL COMMIT END-EXEC
+                 DISPLAY "Modification réussie."
+                 MOVE "LIVRE" TO AUDIT-TABLE
+                 MOVE LIVRE-CODE TO AUDIT-CLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
+               ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+               END-IF
              END-IF
            END-PERFORM.
 
@@ -607,19 +861,23 @@
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE AUTEUR-NOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau nom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO AUTEUR-NOM
-                 EXEC SQL  
+                 MOVE AUTEUR-NOM TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE auteur
                      SET nom   = :AUTEUR-NOM
                      WHERE nom = :AUTEUR-NOM
                  END-EXEC
                WHEN = 2
+                 MOVE AUTEUR-PRENOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau prenom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO AUTEUR-PRENOM
-                 EXEC SQL  
+                 MOVE AUTEUR-PRENOM TO AUDIT-NOUVELLE
+                 EXEC SQL
                      UPDATE auteur
                      SET prenom = :AUTEUR-PRENOM
                      WHERE nom  = :AUTEUR-NOM
@@ -630,11 +888,17 @@
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
              END-EVALUATE
       *Message de gestion d'erreur.
-             IF SQLCODE = 0
-               EXEC SQL COMMIT END-EXEC
-               DISPLAY "Modification réussie."
-             ELSE
-               DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+             IF WS-CHOIX-3 > 0
+               IF SQLCODE = 0
+                 EXEC SQL COMMIT END-EXEC
+                 DISPLAY "Modification réussie."
+                 MOVE "AUTEUR" TO AUDIT-TABLE
+                 MOVE AUTEUR-ID TO AUDIT-CLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
+               ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+               END-IF
              END-IF
            END-PERFORM.
 
@@ -642,6 +906,10 @@
        0232-MAJ-AUTEUR-FIN.
 
        0233-MAJ-EMPRUNT-DEB.
+      *Corrections sur un emprunt existant (nom, prenom, telephone,
+      *date d'emprunt). La date de retour ne se modifie pas ici : la
+      *clore passe par 0260-RETOUR-DEB, seul endroit qui decremente
+      *pret et remet dispo a jour en meme temps.
            DISPLAY "Veuillez renseigner l'id du livre: "
       *On demande l'id du livre souhaité à l'utilisateur.
            ACCEPT WS-SAISIE
@@ -657,7 +925,13 @@
              FROM emprunt
              WHERE livre_id = :LIVRE-ID
            END-EXEC
-           
+
+           EXEC SQL
+             SELECT code INTO :LIVRE-CODE
+             FROM livre
+             WHERE livre_id = :LIVRE-ID
+           END-EXEC
+
            DISPLAY "ID Emprunt:            "  EMPRUNT-ID
            DISPLAY "ID Livre:              "  LIVRE-ID
            DISPLAY "Nom emprunteur:        "  EMPRUNT-NOM
@@ -675,68 +949,86 @@
              DISPLAY "2 - Modifier le prenom"
              DISPLAY "3 - Modifier le téléphone"
              DISPLAY "4 - Modifier la date d'emprunt"
-             DISPLAY "5 - Modifier la date de retour"
              DISPLAY "0 - Quitter"
              ACCEPT WS-SAISIE
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE EMPRUNT-NOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau nom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-NOM
-                 EXEC SQL  
+                 MOVE EMPRUNT-NOM TO AUDIT-NOUVELLE
+                 EXEC SQL
                    UPDATE emprunt
                    SET nom = :EMPRUNT-NOM
                    WHERE livre_id = :LIVRE-ID
                  END-EXEC
                WHEN = 2
+                 MOVE EMPRUNT-PRENOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau prenom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-PRENOM
-                 EXEC SQL  
+                 MOVE EMPRUNT-PRENOM TO AUDIT-NOUVELLE
+                 EXEC SQL
                    UPDATE emprunt
                    SET prenom = :EMPRUNT-PRENOM
                    WHERE livre_id = :LIVRE-ID
                  END-EXEC
                WHEN = 3
+                 MOVE EMPRUNT-TELEPHONE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau telephone"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-TELEPHONE
-                 EXEC SQL  
+                 MOVE EMPRUNT-TELEPHONE TO AUDIT-NOUVELLE
+                 EXEC SQL
                    UPDATE emprunt
                    SET tel = :EMPRUNT-TELEPHONE
                    WHERE livre_id = :LIVRE-ID
                  END-EXEC
                WHEN = 4
-                 DISPLAY "Veuillez saisir la nouvelle date d'emprunt"
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO EMPRUNT-DATE
-                 EXEC SQL  
+                 MOVE EMPRUNT-DATE TO AUDIT-ANCIENNE
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle date d'emprunt"
+                   ACCEPT WS-SAISIE
+                   MOVE WS-SAISIE(1:10) TO WS-DATE-PARSE-VAL
+                   IF WS-DATE-PARSE-AAAA IS NUMERIC
+                      AND WS-DATE-PARSE-MM IS NUMERIC
+                      AND WS-DATE-PARSE-JJ IS NUMERIC
+                      AND WS-DATE-PARSE-VAL(5:1) = "-"
+                      AND WS-DATE-PARSE-VAL(8:1) = "-"
+                     MOVE "O" TO WS-VALIDE
+                   ELSE
+                     DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                   END-IF
+                 END-PERFORM
+                 MOVE WS-SAISIE(1:10) TO EMPRUNT-DATE
+                 MOVE EMPRUNT-DATE TO AUDIT-NOUVELLE
+                 EXEC SQL
                    UPDATE emprunt
                    SET date = :EMPRUNT-DATE
                    WHERE livre_id = :LIVRE-ID
                  END-EXEC
-               WHEN = 5
-                 DISPLAY "Veuillez saisir la nouvelle date de retour "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO EMPRUNT-RETOUR
-                 EXEC SQL  
-                   UPDATE emprunt
-                   SET retour = :EMPRUNT-RETOUR
-                   WHERE livre_id = :LIVRE-ID
-                 END-EXEC
                WHEN = 0
                  DISPLAY "Vous arretez de modifier cet emprunt"
                WHEN OTHER
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
+             END-EVALUATE
 
       *Message de gestion d'erreur.
-                 IF SQLCODE = 0
-                   EXEC SQL COMMIT END-EXEC
-                   DISPLAY "Modification réussie."
-                 ELSE
-                   DISPLAY "Erreur de modification SQLCODE: " SQLCODE
-                 END-IF
+             IF WS-CHOIX-3 > 0
+               IF SQLCODE = 0
+                 EXEC SQL COMMIT END-EXEC
+                 DISPLAY "Modification réussie."
+                 MOVE "EMPRUNT" TO AUDIT-TABLE
+                 MOVE LIVRE-CODE TO AUDIT-CLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
+               ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+               END-IF
+             END-IF
            END-PERFORM.
 
            EXIT.
@@ -768,6 +1060,12 @@
              IF SQLCODE = 0 THEN
                 EXEC SQL COMMIT END-EXEC
                 DISPLAY 'Suppression effectuée.'
+                MOVE "LIVRE" TO AUDIT-TABLE
+                MOVE LIVRE-CODE TO AUDIT-CLE
+                MOVE LIVRE-CODE TO AUDIT-ANCIENNE
+                MOVE SPACES TO AUDIT-NOUVELLE
+                PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                THRU    0281-AUDIT-ENREGISTRE-FIN
              ELSE
                 DISPLAY "Erreur système, la suppression n'est pas"
                          "effectuée."
@@ -783,5 +1081,977 @@
        0240-SUPPR-FIN.
 
       ******************************************************************
+       0250-EMPRUNT-DEB.
+      *Enregistrement d'un emprunt et mise a jour du compteur pret.
+           DISPLAY "Veuillez renseigner le titre du livre a emprunter: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO LIVRE-TITRE
+
+           EXEC SQL
+             SELECT livre_id, code, titre, auteur_id, type, annee,
+                    edition, compt, pret, dispo
+             INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID,
+                  :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                  :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+             FROM livre
+             WHERE titre = :LIVRE-TITRE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Livre introuvable."
+           ELSE
+             IF LIVRE-PRET NOT < LIVRE-COMPT
+               DISPLAY "Plus d'exemplaire disponible pour ce livre."
+             ELSE
+               DISPLAY "Nom de l'emprunteur: "
+               ACCEPT EMPRUNT-NOM
+               DISPLAY "Prenom de l'emprunteur: "
+               ACCEPT EMPRUNT-PRENOM
+               DISPLAY "Telephone de l'emprunteur: "
+               ACCEPT EMPRUNT-TELEPHONE
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date d'emprunt (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-DATE
+                 MOVE EMPRUNT-DATE TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date de retour prevue (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-DATE-PREVUE
+                 MOVE EMPRUNT-DATE-PREVUE TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+               MOVE LIVRE-ID TO EMPRUNT-LIVRE-ID
+
+               EXEC SQL
+                 INSERT INTO emprunt
+                 (livre_id, nom, prenom, tel, date, retour, date_prevue)
+                 VALUES (:EMPRUNT-LIVRE-ID, :EMPRUNT-NOM,
+                         :EMPRUNT-PRENOM, :EMPRUNT-TELEPHONE,
+                         :EMPRUNT-DATE, NULL, :EMPRUNT-DATE-PREVUE)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur creation emprunt. SQLCODE: " SQLCODE
+               ELSE
+                 MOVE LIVRE-PRET TO WS-PRET-TEMP
+                 ADD 1 TO WS-PRET-TEMP
+                 MOVE WS-PRET-TEMP TO LIVRE-PRET
+                 IF LIVRE-PRET NOT < LIVRE-COMPT
+                   MOVE "NON" TO LIVRE-DISPO
+                 ELSE
+                   MOVE "OUI" TO LIVRE-DISPO
+                 END-IF
+
+                 EXEC SQL
+                     UPDATE livre
+                     SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+                     WHERE livre_id = :LIVRE-ID
+                 END-EXEC
 
+                 IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY ">>> Emprunt enregistre."
+                   MOVE "EMPRUNT" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE SPACES TO AUDIT-ANCIENNE
+                   MOVE EMPRUNT-NOM TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur mise a jour livre. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0250-EMPRUNT-FIN.
+
+      ******************************************************************
+       0260-RETOUR-DEB.
+      *Cloture d'un emprunt en cours et mise a jour de la disponibilite.
+           DISPLAY "Veuillez renseigner le titre du livre a retourner: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO LIVRE-TITRE
+
+           EXEC SQL
+             SELECT livre_id, code, titre, auteur_id, type, annee,
+                    edition, compt, pret, dispo
+             INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID,
+                  :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                  :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+             FROM livre
+             WHERE titre = :LIVRE-TITRE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Livre introuvable."
+           ELSE
+             MOVE LIVRE-ID TO EMPRUNT-LIVRE-ID
+
+             DISPLAY "Nom de l'emprunteur (pour identifier le pret, "
+                     "un livre pouvant avoir plusieurs exemplaires "
+                     "empruntes): "
+             ACCEPT EMPRUNT-NOM
+
+             EXEC SQL
+               SELECT emprunt_id, nom, prenom, tel, date
+               INTO :EMPRUNT-ID, :EMPRUNT-NOM, :EMPRUNT-PRENOM,
+                    :EMPRUNT-TELEPHONE, :EMPRUNT-DATE
+               FROM emprunt
+               WHERE livre_id = :EMPRUNT-LIVRE-ID AND retour IS NULL
+                 AND nom = :EMPRUNT-NOM
+             END-EXEC
+
+             IF SQLCODE NOT = 0
+               DISPLAY "Aucun emprunt en cours pour cet emprunteur."
+             ELSE
+               DISPLAY "Emprunte par: " EMPRUNT-NOM " " EMPRUNT-PRENOM
+
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date de retour effective (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-RETOUR
+                 MOVE EMPRUNT-RETOUR TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+               EXEC SQL
+                   UPDATE emprunt
+                   SET retour = :EMPRUNT-RETOUR
+                   WHERE emprunt_id = :EMPRUNT-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur cloture emprunt. SQLCODE: " SQLCODE
+               ELSE
+                 MOVE LIVRE-PRET TO WS-PRET-TEMP
+                 IF WS-PRET-TEMP > 0
+                   SUBTRACT 1 FROM WS-PRET-TEMP
+                 END-IF
+                 MOVE WS-PRET-TEMP TO LIVRE-PRET
+                 MOVE "OUI" TO LIVRE-DISPO
+
+                 EXEC SQL
+                     UPDATE livre
+                     SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+                     WHERE livre_id = :LIVRE-ID
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY ">>> Retour enregistre, livre disponible."
+                   MOVE "EMPRUNT" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE SPACES TO AUDIT-ANCIENNE
+                   MOVE EMPRUNT-RETOUR TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur mise a jour livre. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0260-RETOUR-FIN.
+
+      ******************************************************************
+       0270-RAPPORTS-DEB.
+      *Sous-menu de consultation et de traitements de masse.
+           MOVE 1 TO WS-CHOIX-2
+           PERFORM UNTIL WS-CHOIX-2 = 0
+             DISPLAY " "
+             DISPLAY "1 - Charger les nouvelles acquisitions"
+             DISPLAY "2 - Livres en retard"
+             DISPLAY "3 - Parcourir les livres"
+             DISPLAY "4 - Fusionner des auteurs en double"
+             DISPLAY "5 - Réconciliation compt/pret (fin de journée)"
+             DISPLAY "0 - Quitter"
+             ACCEPT WS-CHOIX-2
+             EVALUATE WS-CHOIX-2
+               WHEN = 1
+                 PERFORM 0271-CHARGE-ACQUISITIONS-DEB
+                 THRU    0271-CHARGE-ACQUISITIONS-FIN
+               WHEN = 2
+                 PERFORM 0272-RETARD-DEB
+                 THRU    0272-RETARD-FIN
+               WHEN = 3
+                 PERFORM 0273-PARCOURIR-DEB
+                 THRU    0273-PARCOURIR-FIN
+               WHEN = 4
+                 PERFORM 0275-FUSION-AUTEURS-DEB
+                 THRU    0275-FUSION-AUTEURS-FIN
+               WHEN = 5
+                 PERFORM 0276-RECON-DEB
+                 THRU    0276-RECON-FIN
+               WHEN = 0
+                 DISPLAY "Vous sortez du menu rapports"
+               WHEN OTHER
+                 DISPLAY "Mauvaise saisie, veuillez recommencer"
+             END-EVALUATE
+           END-PERFORM.
+
+           EXIT.
+       0270-RAPPORTS-FIN.
+
+       0271-CHARGE-ACQUISITIONS-DEB.
+      *Chargement en masse des nouvelles acquisitions depuis le fichier
+      *livres-input.dat. Pour chaque ligne, on retrouve ou on cree
+      *l'auteur puis on cree le livre s'il n'existe pas encore, sinon
+      *on incremente son compteur d'exemplaires (meme logique que
+      *0210-AJOUT-DEB, appliquee ligne a ligne).
+           MOVE 0 TO WS-CHARGE-NB-LUS
+           MOVE 0 TO WS-CHARGE-NB-AJOUT
+           MOVE 0 TO WS-CHARGE-NB-MAJ
+           MOVE 0 TO WS-CHARGE-NB-INVAL
+           MOVE "N" TO WS-CHARGE-ERREUR
+
+           OPEN INPUT F-INPUT
+
+           IF NOT F-INPUT-STATUS-OK
+             DISPLAY "Impossible d'ouvrir livres-input.dat, statut: "
+                                                       F-INPUT-STATUS
+           ELSE
+             READ F-INPUT
+             PERFORM UNTIL F-INPUT-STATUS-EOF
+                        OR WS-CHARGE-ERREUR-OUI
+             IF NOT F-INPUT-STATUS-OK
+               DISPLAY "Erreur de lecture livres-input.dat, statut: "
+                                                       F-INPUT-STATUS
+               MOVE "O" TO WS-CHARGE-ERREUR
+             ELSE
+               ADD 1 TO WS-CHARGE-NB-LUS
+
+               MOVE R-CODE     TO LIVRE-CODE
+               MOVE R-TITRE    TO LIVRE-TITRE
+               MOVE R-A-NOM    TO AUTEUR-NOM
+               MOVE R-A-PRENOM TO AUTEUR-PRENOM
+               MOVE R-TYPE     TO LIVRE-TYPE
+               MOVE R-ANNEE    TO LIVRE-ANNEE
+               MOVE R-EDITION  TO LIVRE-EDITION
+
+               IF LIVRE-ANNEE NOT NUMERIC
+                 DISPLAY "Annee invalide pour " LIVRE-CODE
+                                                ", ligne ignoree."
+                 ADD 1 TO WS-CHARGE-NB-INVAL
+               ELSE
+                 EXEC SQL
+                   SELECT livre_id, compt
+                   INTO :LIVRE-ID, :LIVRE-COMPT
+                   FROM livre
+                   WHERE code = :LIVRE-CODE
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                   MOVE LIVRE-COMPT TO WS-COMPT-TEMP
+                   MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+                   ADD 1 TO WS-COMPT-TEMP
+                   MOVE WS-COMPT-TEMP TO LIVRE-COMPT
+
+                   EXEC SQL
+                       UPDATE livre
+                       SET compt = :LIVRE-COMPT
+                       WHERE code = :LIVRE-CODE
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                     EXEC SQL COMMIT END-EXEC
+                     ADD 1 TO WS-CHARGE-NB-MAJ
+                     MOVE "LIVRE" TO AUDIT-TABLE
+                     MOVE LIVRE-CODE TO AUDIT-CLE
+                     MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+                     PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                     THRU    0281-AUDIT-ENREGISTRE-FIN
+                   ELSE
+                     DISPLAY "Erreur MAJ compteur pour " LIVRE-CODE
+                                               " SQLCODE: " SQLCODE
+                   END-IF
+                 ELSE
+                   EXEC SQL
+                      SELECT auteur_id INTO :AUTEUR-ID
+                      FROM auteur
+                      WHERE nom = :AUTEUR-NOM
+                        AND prenom = :AUTEUR-PRENOM
+                   END-EXEC
+
+                   IF SQLCODE NOT = 0
+                     EXEC SQL
+                         INSERT INTO auteur (nom, prenom)
+                         VALUES (:AUTEUR-NOM, :AUTEUR-PRENOM)
+                     END-EXEC
+
+                     IF SQLCODE = 0
+                       EXEC SQL COMMIT END-EXEC
+                       EXEC SQL
+                         SELECT auteur_id INTO :AUTEUR-ID
+                         FROM auteur
+                         WHERE nom    = :AUTEUR-NOM
+                           AND prenom = :AUTEUR-PRENOM
+                       END-EXEC
+                     END-IF
+                   END-IF
+
+                   IF SQLCODE = 0
+                     MOVE AUTEUR-ID TO LIVRE-A-ID
+                     MOVE 1 TO WS-COMPT-TEMP
+                     MOVE WS-COMPT-TEMP TO LIVRE-COMPT
+                     MOVE "OUI" TO LIVRE-DISPO
+
+                     EXEC SQL
+                      INSERT INTO livre
+                      (code, titre, auteur_id, type, annee, edition,
+                      compt, pret, dispo)
+                      VALUES (:LIVRE-CODE, :LIVRE-TITRE,
+                              :LIVRE-A-ID, :LIVRE-TYPE, :LIVRE-ANNEE,
+                              :LIVRE-EDITION, :LIVRE-COMPT, :LIVRE-PRET,
+                              :LIVRE-DISPO)
+                     END-EXEC
+
+                     IF SQLCODE = 0
+                       EXEC SQL COMMIT END-EXEC
+                       ADD 1 TO WS-CHARGE-NB-AJOUT
+                       MOVE "LIVRE" TO AUDIT-TABLE
+                       MOVE LIVRE-CODE TO AUDIT-CLE
+                       MOVE SPACES TO AUDIT-ANCIENNE
+                       MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+                       PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                       THRU    0281-AUDIT-ENREGISTRE-FIN
+                     ELSE
+                       DISPLAY "Erreur ajout livre " LIVRE-CODE
+                                              " SQLCODE: " SQLCODE
+                     END-IF
+                   ELSE
+                     DISPLAY "Erreur creation auteur pour " LIVRE-CODE
+                                                " SQLCODE: " SQLCODE
+                   END-IF
+                 END-IF
+               END-IF
+
+               READ F-INPUT
+             END-IF
+             END-PERFORM
+
+             CLOSE F-INPUT
+
+             DISPLAY " "
+             DISPLAY "Lignes lues        : " WS-CHARGE-NB-LUS
+             DISPLAY "Livres crees       : " WS-CHARGE-NB-AJOUT
+             DISPLAY "Livres mis a jour  : " WS-CHARGE-NB-MAJ
+             DISPLAY "Lignes ignorees    : " WS-CHARGE-NB-INVAL
+           END-IF.
+
+           EXIT.
+       0271-CHARGE-ACQUISITIONS-FIN.
+
+       0272-RETARD-DEB.
+      *Liste des emprunts en retard (date_prevue depassee et non
+      *rendus), du plus ancien au plus recent. Pagination via
+      *ROW_NUMBER() au lieu d'un curseur, ligne a ligne, comme pour
+      *0271-CHARGE-ACQUISITIONS-DEB.
+           DISPLAY "Delai minimum de retard en jours (0 pour tous): "
+           ACCEPT WS-JOURS-SEUIL
+
+           ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+
+           MOVE WS-DATE-SYS-AAAA TO WS-DATE-PARSE-AAAA
+           MOVE WS-DATE-SYS-MM   TO WS-DATE-PARSE-MM
+           MOVE WS-DATE-SYS-JJ   TO WS-DATE-PARSE-JJ
+           MOVE WS-DATE-PARSE-VAL TO RAPPORT-DATE-JOUR
+           MOVE "-" TO RAPPORT-DATE-JOUR(5:1)
+           MOVE "-" TO RAPPORT-DATE-JOUR(8:1)
+
+           MOVE 0 TO WS-NB-AFFICHE
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+             EXEC SQL
+               SELECT e.emprunt_id, e.nom, e.prenom, e.tel, e.date,
+                      e.date_prevue, l.titre
+               INTO :EMPRUNT-ID, :EMPRUNT-NOM, :EMPRUNT-PRENOM,
+                    :EMPRUNT-TELEPHONE, :EMPRUNT-DATE,
+                    :EMPRUNT-DATE-PREVUE, :LIVRE-TITRE
+               FROM (SELECT emprunt_id, livre_id, nom, prenom, tel,
+                            date, date_prevue,
+                            ROW_NUMBER() OVER (ORDER BY date_prevue ASC)
+                              AS rn
+                     FROM emprunt
+                     WHERE retour IS NULL
+                       AND date_prevue < :RAPPORT-DATE-JOUR) e
+               JOIN livre l ON l.livre_id = e.livre_id
+               WHERE e.rn = :RAPPORT-RN
+             END-EXEC
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               MOVE EMPRUNT-DATE-PREVUE TO WS-DATE-PARSE-VAL
+               COMPUTE WS-DATE-PARSE-NUM =
+                   WS-DATE-PARSE-AAAA * 10000
+                 + WS-DATE-PARSE-MM   * 100
+                 + WS-DATE-PARSE-JJ
+
+               COMPUTE WS-JOURS-RETARD =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-SYS-NUM)
+                 - FUNCTION INTEGER-OF-DATE(WS-DATE-PARSE-NUM)
+
+               IF WS-JOURS-RETARD NOT < WS-JOURS-SEUIL
+                 ADD 1 TO WS-NB-AFFICHE
+                 DISPLAY " "
+                 DISPLAY "Livre:            " LIVRE-TITRE
+                 DISPLAY "Emprunteur:       " EMPRUNT-NOM " "
+                                               EMPRUNT-PRENOM
+                 DISPLAY "Telephone:        " EMPRUNT-TELEPHONE
+                 DISPLAY "Date d'emprunt:   " EMPRUNT-DATE
+                 DISPLAY "Retour prevu le:  " EMPRUNT-DATE-PREVUE
+                 DISPLAY "Jours de retard:  " WS-JOURS-RETARD
+               END-IF
+
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "Nombre d'emprunts en retard affiches: "
+                                                          WS-NB-AFFICHE.
+
+           EXIT.
+       0272-RETARD-FIN.
+
+       0273-PARCOURIR-DEB.
+      *Chargement du catalogue (avec filtre optionnel par type et/ou
+      *par auteur) dans WS-LIVRE-TABLE puis affichage page par page
+      *(10 livres a la fois). Meme technique de pagination par
+      *ROW_NUMBER() que pour 0272-RETARD-DEB, en l'absence de curseur
+      *OCESQL.
+           MOVE 0 TO MAX-LIVRE
+           MOVE SPACES TO WS-SAISIE
+           DISPLAY "Filtrer par type (vide pour tous les livres): "
+           ACCEPT WS-SAISIE
+
+           MOVE SPACES TO WS-SAISIE-2
+           DISPLAY "Filtrer par auteur (nom, vide pour tous les "
+                   "auteurs): "
+           ACCEPT WS-SAISIE-2
+
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           IF WS-SAISIE = SPACES
+             IF WS-SAISIE-2 = SPACES
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+                 EXEC SQL
+                   SELECT livre_id, code, titre, type, annee, edition,
+                          compt, pret, dispo
+                   INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE,
+                        :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                        :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+                   FROM (SELECT livre_id, code, titre, type, annee,
+                                edition, compt, pret, dispo,
+                                ROW_NUMBER() OVER (ORDER BY titre ASC)
+                                  AS rn
+                         FROM livre) x
+                   WHERE x.rn = :RAPPORT-RN
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             ELSE
+               MOVE WS-SAISIE-2 TO AUTEUR-NOM
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+                 EXEC SQL
+                   SELECT livre_id, code, titre, type, annee, edition,
+                          compt, pret, dispo
+                   INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE,
+                        :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                        :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+                   FROM (SELECT livre.livre_id, livre.code,
+                                livre.titre, livre.type, livre.annee,
+                                livre.edition, livre.compt, livre.pret,
+                                livre.dispo,
+                                ROW_NUMBER() OVER
+                                  (ORDER BY livre.titre ASC) AS rn
+                         FROM livre
+                         JOIN auteur
+                           ON auteur.auteur_id = livre.auteur_id
+                         WHERE auteur.nom = :AUTEUR-NOM) x
+                   WHERE x.rn = :RAPPORT-RN
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             END-IF
+           ELSE
+             MOVE WS-SAISIE TO LIVRE-TYPE
+             IF WS-SAISIE-2 = SPACES
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+                 EXEC SQL
+                   SELECT livre_id, code, titre, type, annee, edition,
+                          compt, pret, dispo
+                   INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE,
+                        :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                        :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+                   FROM (SELECT livre_id, code, titre, type, annee,
+                                edition, compt, pret, dispo,
+                                ROW_NUMBER() OVER (ORDER BY titre ASC)
+                                  AS rn
+                         FROM livre
+                         WHERE type = :LIVRE-TYPE) x
+                   WHERE x.rn = :RAPPORT-RN
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             ELSE
+               MOVE WS-SAISIE-2 TO AUTEUR-NOM
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+                 EXEC SQL
+                   SELECT livre_id, code, titre, type, annee, edition,
+                          compt, pret, dispo
+                   INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE,
+                        :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+                        :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+                   FROM (SELECT livre.livre_id, livre.code,
+                                livre.titre, livre.type, livre.annee,
+                                livre.edition, livre.compt, livre.pret,
+                                livre.dispo,
+                                ROW_NUMBER() OVER
+                                  (ORDER BY livre.titre ASC) AS rn
+                         FROM livre
+                         JOIN auteur
+                           ON auteur.auteur_id = livre.auteur_id
+                         WHERE livre.type = :LIVRE-TYPE
+                           AND auteur.nom = :AUTEUR-NOM) x
+                   WHERE x.rn = :RAPPORT-RN
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF
+
+           IF MAX-LIVRE = 0
+             DISPLAY "Aucun livre trouve."
+           ELSE
+             MOVE "O" TO WS-REPONSE-2
+             SET IDX-LIVRE TO 1
+             PERFORM UNTIL IDX-LIVRE > MAX-LIVRE
+                        OR WS-REPONSE-2 = "N"
+               MOVE 0 TO WS-NB-AFFICHE
+               PERFORM UNTIL IDX-LIVRE > MAX-LIVRE
+                          OR WS-NB-AFFICHE = 10
+                 DISPLAY " "
+                 DISPLAY "Titre:       " WS-TITRE(IDX-LIVRE)
+                 DISPLAY "Type:        " WS-TYPE(IDX-LIVRE)
+                 DISPLAY "Annee:       " WS-ANNEE(IDX-LIVRE)
+                 DISPLAY "Edition:     " WS-EDITION(IDX-LIVRE)
+                 DISPLAY "Exemplaires: " WS-COMPT(IDX-LIVRE)
+                 DISPLAY "Empruntes:   " WS-NBR-EMPRUNT(IDX-LIVRE)
+                 DISPLAY "Disponible:  " WS-DISPO(IDX-LIVRE)
+                 ADD 1 TO WS-NB-AFFICHE
+                 SET IDX-LIVRE UP BY 1
+               END-PERFORM
+               IF IDX-LIVRE NOT > MAX-LIVRE
+                 DISPLAY "Voir la page suivante? (O/N): "
+                 ACCEPT WS-REPONSE-2
+               END-IF
+             END-PERFORM
+           END-IF.
+
+           EXIT.
+       0273-PARCOURIR-FIN.
+
+      ******************************************************************
+      *Copie d'une ligne lue dans livre vers WS-LIVRE-TABLE et avance
+      *du compteur de lecture ROW_NUMBER().
+       0274-STOCKE-LIGNE-DEB.
+           IF MAX-LIVRE < 999
+             ADD 1 TO MAX-LIVRE
+             SET IDX-LIVRE TO MAX-LIVRE
+             MOVE LIVRE-ID      TO WS-LIVRE-ID(IDX-LIVRE)
+             MOVE LIVRE-CODE    TO WS-CODE(IDX-LIVRE)
+             MOVE LIVRE-TITRE   TO WS-TITRE(IDX-LIVRE)
+             MOVE LIVRE-TYPE    TO WS-TYPE(IDX-LIVRE)
+             MOVE LIVRE-ANNEE   TO WS-ANNEE(IDX-LIVRE)
+             MOVE LIVRE-EDITION TO WS-EDITION(IDX-LIVRE)
+             MOVE LIVRE-COMPT   TO WS-COMPT(IDX-LIVRE)
+             MOVE LIVRE-PRET    TO WS-NBR-EMPRUNT(IDX-LIVRE)
+             MOVE LIVRE-DISPO   TO WS-DISPO(IDX-LIVRE)
+             ADD 1 TO WS-IDX
+           ELSE
+             DISPLAY "Limite de " MAX-LIVRE " livres affichables "
+                     "atteinte, resultats suivants ignores."
+             MOVE "N" TO WS-VALIDE
+           END-IF.
+
+           EXIT.
+       0274-STOCKE-LIGNE-FIN.
+
+      ******************************************************************
+       0275-FUSION-AUTEURS-DEB.
+      *Detection et fusion des auteurs en double. On
+      *recherche par nom + prenom (les doublons ont generalement ete
+      *saisis deux fois a l'identique), on liste les auteur_id trouves
+      *via la meme pagination ROW_NUMBER() que les autres rapports, on
+      *demande a l'utilisateur lequel garder (survivant) et lequel
+      *supprimer (doublon), on bascule les livres du doublon vers le
+      *survivant puis on supprime le doublon.
+           DISPLAY "Nom de l'auteur a rechercher: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO AUTEUR-NOM
+           DISPLAY "Prenom de l'auteur a rechercher: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO AUTEUR-PRENOM
+
+           MOVE 0 TO WS-FUSION-NB
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+             EXEC SQL
+               SELECT auteur_id
+               INTO :AUTEUR-ID
+               FROM (SELECT auteur_id,
+                            ROW_NUMBER() OVER (ORDER BY auteur_id ASC)
+                              AS rn
+                     FROM auteur
+                     WHERE TRANSLATE(LOWER(nom),
+                       'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+                       = TRANSLATE(LOWER(:AUTEUR-NOM),
+                       'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+                       AND TRANSLATE(LOWER(prenom),
+                       'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+                       = TRANSLATE(LOWER(:AUTEUR-PRENOM),
+                       'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')) x
+               WHERE x.rn = :RAPPORT-RN
+             END-EXEC
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               ADD 1 TO WS-FUSION-NB
+               DISPLAY "Auteur_id trouve: " AUTEUR-ID
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           IF WS-FUSION-NB < 2
+             DISPLAY "Moins de deux auteurs correspondants, rien a"
+             DISPLAY "fusionner."
+           ELSE
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Identifiant de l'auteur a conserver"
+                       "(survivant): "
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE WS-SAISIE TO FUSION-SURVIVANT
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue."
+               END-IF
+             END-PERFORM
+
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Identifiant de l'auteur a supprimer (doublon): "
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE WS-SAISIE TO FUSION-DOUBLON
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue."
+               END-IF
+             END-PERFORM
+
+             IF FUSION-SURVIVANT = FUSION-DOUBLON
+               DISPLAY "Le survivant et le doublon doivent etre"
+               DISPLAY "différents."
+             ELSE
+               EXEC SQL
+                 UPDATE livre
+                 SET auteur_id = :FUSION-SURVIVANT
+                 WHERE auteur_id = :FUSION-DOUBLON
+               END-EXEC
+
+               IF SQLCODE = 0
+                 EXEC SQL
+                   DELETE FROM auteur
+                   WHERE auteur_id = :FUSION-DOUBLON
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Fusion terminee, livres reattribues au"
+                   DISPLAY "survivant."
+                   MOVE FUSION-DOUBLON TO AUTEUR-ID
+                   MOVE "AUTEUR" TO AUDIT-TABLE
+                   MOVE AUTEUR-ID TO AUDIT-CLE
+                   MOVE FUSION-DOUBLON TO AUDIT-ANCIENNE
+                   MOVE FUSION-SURVIVANT TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur suppression doublon. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               ELSE
+                 DISPLAY "Erreur reattribution livres. SQLCODE: "
+                                                            SQLCODE
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0275-FUSION-AUTEURS-FIN.
+
+      ******************************************************************
+       0276-RECON-DEB.
+      *Reconciliation de fin de journee : recalcule pret comme le
+      *nombre d'emprunts en cours (retour non renseigne) pour chaque
+      *livre et signale les livres ou compt est insuffisant. Meme
+      *pagination ROW_NUMBER() que les autres rapports.
+           MOVE 0 TO WS-RECON-NB-EXAM
+           MOVE 0 TO WS-RECON-NB-ECART
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+             EXEC SQL
+               SELECT livre_id, code, titre, compt
+               INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-COMPT
+               FROM (SELECT livre_id, code, titre, compt,
+                            ROW_NUMBER() OVER (ORDER BY code ASC) AS rn
+                     FROM livre) x
+               WHERE x.rn = :RAPPORT-RN
+             END-EXEC
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               ADD 1 TO WS-RECON-NB-EXAM
+
+               EXEC SQL
+                 SELECT COUNT(*)
+                 INTO :RECON-PRET-REEL
+                 FROM emprunt
+                 WHERE livre_id = :LIVRE-ID
+                   AND retour IS NULL
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur comptage emprunts pour " LIVRE-CODE
+                                                " SQLCODE: " SQLCODE
+               ELSE
+                 IF LIVRE-COMPT < RECON-PRET-REEL
+                   ADD 1 TO WS-RECON-NB-ECART
+                   DISPLAY " "
+                   DISPLAY "*** Ecart compt/pret detecte ***"
+                   DISPLAY "Code---------: " LIVRE-CODE
+                   DISPLAY "Titre--------: " LIVRE-TITRE
+                   DISPLAY "Exemplaires--: " LIVRE-COMPT
+                   DISPLAY "Emprunts-----: " RECON-PRET-REEL
+                 END-IF
+
+                 MOVE LIVRE-PRET TO AUDIT-ANCIENNE
+                 MOVE RECON-PRET-REEL TO LIVRE-PRET
+                 IF LIVRE-PRET NOT < LIVRE-COMPT
+                   MOVE "NON" TO LIVRE-DISPO
+                 ELSE
+                   MOVE "OUI" TO LIVRE-DISPO
+                 END-IF
+
+                 EXEC SQL
+                     UPDATE livre
+                     SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+                     WHERE livre_id = :LIVRE-ID
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE "LIVRE" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE LIVRE-PRET TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur MAJ pret pour " LIVRE-CODE
+                                            " SQLCODE: " SQLCODE
+                 END-IF
+               END-IF
+
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "Livres examines    : " WS-RECON-NB-EXAM
+           DISPLAY "Ecarts detectes    : " WS-RECON-NB-ECART.
+
+           EXIT.
+       0276-RECON-FIN.
+
+      ******************************************************************
+       0280-JOURNAL-DEB.
+      *Consultation du journal d'audit (table audit_log), les entrees
+      *les plus recentes en premier. Meme pagination ROW_NUMBER() au
+      *lieu d'un curseur que pour les autres rapports.
+       DISPLAY "Nombre d'entrees a afficher (0 pour tout voir): "
+                                                    WITH NO ADVANCING.
+       MOVE "N" TO WS-VALIDE
+       PERFORM UNTIL WS-SAISIE-OK
+         ACCEPT WS-SAISIE
+         IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+           MOVE "O" TO WS-VALIDE
+         ELSE
+           DISPLAY "Valeur numérique attendue."
+         END-IF
+       END-PERFORM.
+       MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-JOURNAL-MAX
+
+       MOVE 0 TO WS-NB-AFFICHE
+       MOVE 1 TO WS-IDX
+       MOVE "O" TO WS-VALIDE
+       PERFORM UNTIL NOT WS-SAISIE-OK
+         IF WS-JOURNAL-MAX > 0 AND WS-IDX > WS-JOURNAL-MAX
+           MOVE "N" TO WS-VALIDE
+         ELSE
+           MOVE WS-IDX TO RAPPORT-RN
+
+           EXEC SQL
+                SELECT audit_id, table_nom, cle, ancienne_valeur,
+                       nouvelle_valeur, date_action, db_utilisateur
+                INTO :AUDIT-ID, :AUDIT-TABLE, :AUDIT-CLE,
+                     :AUDIT-ANCIENNE, :AUDIT-NOUVELLE, :AUDIT-DATE-AFF,
+                     :AUDIT-UTILISATEUR
+                FROM (SELECT audit_id, table_nom, cle, ancienne_valeur,
+                             nouvelle_valeur, date_action, db_utilisateur,
+                             ROW_NUMBER() OVER (ORDER BY audit_id DESC)
+                               AS rn
+                FROM audit_log) x
+                WHERE x.rn = :RAPPORT-RN
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+             MOVE "N" TO WS-VALIDE
+           ELSE
+             ADD 1 TO WS-NB-AFFICHE
+             DISPLAY ' '
+             DISPLAY 'Date----------------: ' AUDIT-DATE-AFF
+             DISPLAY 'Utilisateur---------: ' AUDIT-UTILISATEUR
+             DISPLAY 'Table---------------: ' AUDIT-TABLE
+             DISPLAY 'Clé------------------: ' AUDIT-CLE
+             DISPLAY 'Ancienne valeur------: ' AUDIT-ANCIENNE
+             DISPLAY 'Nouvelle valeur------: ' AUDIT-NOUVELLE
+
+             ADD 1 TO WS-IDX
+           END-IF
+         END-IF
+       END-PERFORM.
+
+       IF WS-NB-AFFICHE = 0
+         DISPLAY 'Aucune entrée dans le journal.'
+       END-IF.
+
+           EXIT.
+       0280-JOURNAL-FIN.
+
+      ******************************************************************
+       0281-AUDIT-ENREGISTRE-DEB.
+      *Insertion d'une ligne dans le journal d'audit (table audit_log).
+      *Le paragraphe appelant renseigne AUDIT-TABLE / AUDIT-CLE /
+      *AUDIT-ANCIENNE / AUDIT-NOUVELLE avant le PERFORM ; la date et
+      *l'heure sont calculees ici, et l'utilisateur journalise est celui
+      *connecte a la base (DB-UTILISATEUR, saisi par 0000-CONNEXION-DEB).
+       STRING FUNCTION CURRENT-DATE(1:4) "-"
+              FUNCTION CURRENT-DATE(5:2) "-"
+              FUNCTION CURRENT-DATE(7:2) " "
+              FUNCTION CURRENT-DATE(9:2) ":"
+              FUNCTION CURRENT-DATE(11:2) ":"
+              FUNCTION CURRENT-DATE(13:2)
+         DELIMITED BY SIZE INTO AUDIT-DATE-AFF
+       END-STRING
+
+       MOVE DB-UTILISATEUR TO AUDIT-UTILISATEUR
+
+       EXEC SQL
+            INSERT INTO audit_log
+            (table_nom, cle, ancienne_valeur, nouvelle_valeur,
+             date_action, db_utilisateur)
+            VALUES (:AUDIT-TABLE, :AUDIT-CLE, :AUDIT-ANCIENNE,
+                    :AUDIT-NOUVELLE, :AUDIT-DATE-AFF,
+                    :AUDIT-UTILISATEUR)
+       END-EXEC
+
+       IF SQLCODE = 0
+         EXEC SQL COMMIT END-EXEC
+       ELSE
+         DISPLAY "Erreur journalisation. SQLCODE: " SQLCODE
+       END-IF.
+
+           EXIT.
+       0281-AUDIT-ENREGISTRE-FIN.
 
