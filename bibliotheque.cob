@@ -81,10 +81,80 @@
        01  WS-CHOIX              PIC 9(01).
        01  WS-CHOIX-2            PIC 9(01).
        01  WS-CHOIX-3            PIC 9(01).
+       01  WS-CHOIX-4            PIC 9(01).
+
        01  WS-SAISIE             PIC X(255).
+       01  WS-SAISIE-2           PIC X(255).
+
        01  WS-REPONSE-AJ         PIC X(01) VALUE "O".
+       01  WS-REPONSE-2          PIC X(01) VALUE "O".
+
        01  WS-CALCUL             PIC 9(03).
        01  WS-COMPT-TEMP         PIC 9(03).
+       01  WS-PRET-TEMP          PIC 9(03).
+
+      *Compteurs et indicateurs de validation de saisie.
+       01  WS-VALIDE             PIC X(01) VALUE "N".
+           88 WS-SAISIE-OK       VALUE "O".
+       01  WS-ANNEE-NUM          PIC 9(04).
+       01  WS-COMPT-NUM          PIC 9(03).
+
+      *Compteur generique pour les boucles de lecture ligne a ligne
+      *(pagination via ROW_NUMBER() au lieu d'un curseur).
+       01  WS-IDX                PIC 9(05) VALUE 1.
+       01  WS-NB-AFFICHE         PIC 9(03) VALUE 0.
+
+      *Zone de travail pour le rapport des emprunts en retard. Les
+      *dates sont stockees en base au format
+      *AAAA-MM-JJ ; on les reconvertit en entier YYYYMMDD pour pouvoir
+      *les comparer avec FUNCTION INTEGER-OF-DATE.
+       01  WS-DATE-SYS-NUM        PIC 9(08).
+       01  WS-DATE-SYS-DIGITS REDEFINES WS-DATE-SYS-NUM.
+           05 WS-DATE-SYS-AAAA    PIC 9(04).
+           05 WS-DATE-SYS-MM      PIC 9(02).
+           05 WS-DATE-SYS-JJ      PIC 9(02).
+       01  WS-DATE-PARSE-VAL      PIC X(10).
+       01  WS-DATE-PARSE REDEFINES WS-DATE-PARSE-VAL.
+           05 WS-DATE-PARSE-AAAA  PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 WS-DATE-PARSE-MM    PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-DATE-PARSE-JJ    PIC 9(02).
+       01  WS-DATE-PARSE-NUM      PIC 9(08).
+       01  WS-JOURS-SEUIL         PIC 9(03) VALUE 0.
+       01  WS-JOURS-RETARD        PIC 9(05).
+
+      ******************************************************************
+      *Zone de travail pour le chargement des acquisitions
+      ******************************************************************
+       01  WS-CHARGEMENT.
+           05 WS-CHARGE-NB-LUS   PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-AJOUT PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-MAJ   PIC 9(05) VALUE 0.
+           05 WS-CHARGE-NB-INVAL PIC 9(05) VALUE 0.
+           05 WS-CHARGE-ERREUR   PIC X(01) VALUE "N".
+              88 WS-CHARGE-ERREUR-OUI VALUE "O".
+
+      ******************************************************************
+      *Zone de travail pour la fusion d'auteurs en double
+      ******************************************************************
+       01  WS-FUSION-NB          PIC 9(03) VALUE 0.
+
+      ******************************************************************
+      *Zone de travail pour la reconciliation compt/pret de fin de
+      *journee.
+       01  WS-RECON-NB-EXAM      PIC 9(05) VALUE 0.
+       01  WS-RECON-NB-ECART     PIC 9(05) VALUE 0.
+
+      *Zone de travail pour le journal d'audit
+      ******************************************************************
+       01  WS-JOURNAL-MAX        PIC 9(05) VALUE 0.
+
+      *Connexion a la base.
+       01  WS-CNX-ESSAI          PIC 9(01) VALUE 0.
+       01  WS-CNX-MAX-ESSAI      PIC 9(01) VALUE 3.
+       01  WS-CNX-OK             PIC X(01) VALUE "N".
+           88 WS-CNX-REUSSIE     VALUE "O".
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 LIVRE-ID           PIC X(03).
@@ -98,6 +168,10 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 LIVRE-PRET         PIC X(03).
            01 LIVRE-DISPO        PIC X(03).
 
+      *Recherche de titre par correspondance partielle, insensible a
+      *la casse et aux accents.
+           01 LIVRE-TITRE-RECH   PIC X(40).
+
            01 AUTEUR-ID          PIC X(03).
            01 AUTEUR-NOM         PIC X(22).
            01 AUTEUR-PRENOM      PIC X(22).
@@ -108,10 +182,36 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 EMPRUNT-TELEPHONE  PIC X(10).
            01 EMPRUNT-DATE       PIC X(10).
            01 EMPRUNT-RETOUR     PIC X(10).
+           01 EMPRUNT-DATE-PREVUE PIC X(10).
 
            01 DB-UTILISATEUR     PIC X(20).
            01 DB-MDP             PIC X(20).
            01 DB-NOM             PIC X(20).
+
+      *Variable generique utilisee pour parametrer les requetes qui
+      *lisent une table ligne a ligne via ROW_NUMBER() au lieu d'un
+      *curseur.
+           01 RAPPORT-RN         PIC X(05).
+           01 RAPPORT-DATE-JOUR  PIC X(10).
+
+      *Emprunt / retour de livre.
+           01 EMPRUNT-LIVRE-ID   PIC X(03).
+
+      *Journal d'audit.
+           01 AUDIT-ID           PIC X(05).
+           01 AUDIT-TABLE        PIC X(20).
+           01 AUDIT-CLE          PIC X(40).
+           01 AUDIT-ANCIENNE     PIC X(60).
+           01 AUDIT-NOUVELLE     PIC X(60).
+           01 AUDIT-DATE-AFF     PIC X(19).
+           01 AUDIT-UTILISATEUR  PIC X(20).
+
+      *Fusion d'auteurs en double.
+           01 FUSION-SURVIVANT   PIC X(03).
+           01 FUSION-DOUBLON     PIC X(03).
+
+      *Reconciliation compt/pret de fin de journee.
+           01 RECON-PRET-REEL    PIC X(03).
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -153,11 +253,6 @@ OCESQL  &  ", auteur_id, type, annee, edition, compt, pret, dispo) VAL"
 OCESQL  &  "UES ( $1, $2, $3, $4, $5, $6, $7, $8, $9 )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0007.
-OCESQL     02  FILLER PIC X(086) VALUE "SELECT code, titre, auteur_id,"
-OCESQL  &  " type, annee, edition, dispo FROM livre WHERE titre = $1".
-OCESQL     02  FILLER PIC X(1) VALUE X"00".
-OCESQL*
 OCESQL 01  SQ0008.
 OCESQL     02  FILLER PIC X(062) VALUE "SELECT auteur_id, nom, prenom "
 OCESQL  &  "FROM auteur WHERE auteur_id = $1".
@@ -245,11 +340,6 @@ OCESQL     02  FILLER PIC X(048) VALUE "UPDATE emprunt SET date = $1 W"
 OCESQL  &  "HERE livre_id = $2".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0025.
-OCESQL     02  FILLER PIC X(050) VALUE "UPDATE emprunt SET retour = $1"
-OCESQL  &  " WHERE livre_id = $2".
-OCESQL     02  FILLER PIC X(1) VALUE X"00".
-OCESQL*
 OCESQL 01  SQ0026.
 OCESQL     02  FILLER PIC X(099) VALUE "SELECT code, titre, auteur_id,"
 OCESQL  &  " type, annee, edition, compt, pret, dispo FROM livre WHERE"
@@ -260,31 +350,232 @@ OCESQL 01  SQ0027.
 OCESQL     02  FILLER PIC X(034) VALUE "DELETE FROM livre WHERE titre "
 OCESQL  &  "= $1".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0028.
+OCESQL     02  FILLER PIC X(109) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "auteur_id, type, annee, edition, compt, pret, dispo FROM l"
+OCESQL  &  "ivre WHERE titre = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0029.
+OCESQL     02  FILLER PIC X(115) VALUE "INSERT INTO emprunt (livre_id,"
+OCESQL  &  " nom, prenom, tel, date, retour, date_prevue) VALUES ( $1,"
+OCESQL  &  " $2, $3, $4, $5, NULL, $6 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0030.
+OCESQL     02  FILLER PIC X(058) VALUE "UPDATE livre SET pret = $1, di"
+OCESQL  &  "spo = $2 WHERE livre_id = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0031.
+OCESQL     02  FILLER PIC X(109) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "auteur_id, type, annee, edition, compt, pret, dispo FROM l"
+OCESQL  &  "ivre WHERE titre = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0032.
+OCESQL     02  FILLER PIC X(106) VALUE "SELECT emprunt_id, nom, prenom"
+OCESQL  &  ", tel, date FROM emprunt WHERE livre_id = $1 AND retour IS"
+OCESQL  &  " NULL AND nom = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0033.
+OCESQL     02  FILLER PIC X(052) VALUE "UPDATE emprunt SET retour = $1"
+OCESQL  &  " WHERE emprunt_id = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0034.
+OCESQL     02  FILLER PIC X(058) VALUE "UPDATE livre SET pret = $1, di"
+OCESQL  &  "spo = $2 WHERE livre_id = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0035.
+OCESQL     02  FILLER PIC X(049) VALUE "SELECT livre_id, compt FROM li"
+OCESQL  &  "vre WHERE code = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0036.
+OCESQL     02  FILLER PIC X(043) VALUE "UPDATE livre SET compt = $1 WH"
+OCESQL  &  "ERE code = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0037.
+OCESQL     02  FILLER PIC X(059) VALUE "SELECT auteur_id FROM auteur W"
+OCESQL  &  "HERE nom = $1 AND prenom = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0038.
+OCESQL     02  FILLER PIC X(050) VALUE "INSERT INTO auteur (nom, preno"
+OCESQL  &  "m) VALUES ( $1, $2 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0039.
+OCESQL     02  FILLER PIC X(059) VALUE "SELECT auteur_id FROM auteur W"
+OCESQL  &  "HERE nom = $1 AND prenom = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0040.
+OCESQL     02  FILLER PIC X(130) VALUE "INSERT INTO livre (code, titre"
+OCESQL  &  ", auteur_id, type, annee, edition, compt, pret, dispo) VAL"
+OCESQL  &  "UES ( $1, $2, $3, $4, $5, $6, $7, $8, $9 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0041.
+OCESQL     02  FILLER PIC X(312) VALUE "SELECT e.emprunt_id, e.nom, e."
+OCESQL  &  "prenom, e.tel, e.date, e.date_prevue, l.titre FROM (SELECT"
+OCESQL  &  " emprunt_id, livre_id, nom, prenom, tel, date, date_prevue"
+OCESQL  &  ", ROW_NUMBER() OVER (ORDER BY date_prevue ASC) AS rn FROM "
+OCESQL  &  "emprunt WHERE retour IS NULL AND date_prevue < $1) e JOIN "
+OCESQL  &  "livre l ON l.livre_id = e.livre_id WHERE e.rn = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0042.
+OCESQL     02  FILLER PIC X(223) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "type, annee, edition, compt, pret, dispo FROM (SELECT livr"
+OCESQL  &  "e_id, code, titre, type, annee, edition, compt, pret, disp"
+OCESQL  &  "o, ROW_NUMBER() OVER (ORDER BY titre ASC) AS rn FROM livre"
+OCESQL  &  ") x WHERE x.rn = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0043.
+OCESQL     02  FILLER PIC X(239) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "type, annee, edition, compt, pret, dispo FROM (SELECT livr"
+OCESQL  &  "e_id, code, titre, type, annee, edition, compt, pret, disp"
+OCESQL  &  "o, ROW_NUMBER() OVER (ORDER BY titre ASC) AS rn FROM livre"
+OCESQL  &  " WHERE type = $1) x WHERE x.rn = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0044.
+OCESQL     02  FILLER PIC X(361) VALUE "SELECT code, titre, auteur_id,"
+OCESQL  &  " type, annee, edition, dispo FROM (SELECT code, titre, aut"
+OCESQL  &  "eur_id, type, annee, edition, dispo, ROW_NUMBER() OVER (OR"
+OCESQL  &  "DER BY titre ASC) AS rn FROM livre WHERE TRANSLATE(LOWER(t"
+OCESQL  &  "itre), 'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc'"
+OCESQL  &  ") LIKE TRANSLATE(LOWER($1), 'àâäéèêëîïôöùûü"
+OCESQL  &  "ç', 'aaaeeeeiioouuuc')) x WHERE x.rn = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0045.
+OCESQL     02  FILLER PIC X(435) VALUE "SELECT auteur_id FROM (SELECT "
+OCESQL  &  "auteur_id, ROW_NUMBER() OVER (ORDER BY auteur_id ASC) AS r"
+OCESQL  &  "n FROM auteur WHERE TRANSLATE(LOWER(nom), 'àâäéèêë"
+OCESQL  &  "îïôöùûüç', 'aaaeeeeiioouuuc') = TRANSLATE(LOWER($1"
+OCESQL  &  "), 'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc') AN"
+OCESQL  &  "D TRANSLATE(LOWER(prenom), 'àâäéèêëîïôöùûüç"
+OCESQL  &  "', 'aaaeeeeiioouuuc') = TRANSLATE(LOWER($2), 'àâäéèê"
+OCESQL  &  "ëîïôöùûüç', 'aaaeeeeiioouuuc')) x WHERE x.rn = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0046.
+OCESQL     02  FILLER PIC X(052) VALUE "UPDATE livre SET auteur_id = $"
+OCESQL  &  "1 WHERE auteur_id = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0047.
+OCESQL     02  FILLER PIC X(039) VALUE "DELETE FROM auteur WHERE auteu"
+OCESQL  &  "r_id = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0048.
+OCESQL     02  FILLER PIC X(279) VALUE "SELECT audit_id, table_nom, cl"
+OCESQL  &  "e, ancienne_valeur, nouvelle_valeur, date_action, db_utili"
+OCESQL  &  "sateur FROM (SELECT audit_id, table_nom, cle, ancienne_val"
+OCESQL  &  "eur, nouvelle_valeur, date_action, db_utilisateur, ROW_NUM"
+OCESQL  &  "BER() OVER (ORDER BY audit_id DESC) AS rn FROM audit_log) "
+OCESQL  &  "x WHERE x.rn = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0049.
+OCESQL     02  FILLER PIC X(133) VALUE "INSERT INTO audit_log (table_n"
+OCESQL  &  "om, cle, ancienne_valeur, nouvelle_valeur, date_action, db"
+OCESQL  &  "_utilisateur) VALUES ($1, $2, $3, $4, $5, $6)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0050.
+OCESQL     02  FILLER PIC X(152) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "compt FROM (SELECT livre_id, code, titre, compt, ROW_NUMBE"
+OCESQL  &  "R() OVER (ORDER BY code ASC) AS rn FROM livre) x WHERE x.r"
+OCESQL  &  "n = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0051.
+OCESQL     02  FILLER PIC X(067) VALUE "SELECT COUNT(*) FROM emprunt W"
+OCESQL  &  "HERE livre_id = $1 AND retour IS NULL".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0052.
+OCESQL     02  FILLER PIC X(058) VALUE "UPDATE livre SET pret = $1, di"
+OCESQL  &  "spo = $2 WHERE livre_id = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0053.
+OCESQL     02  FILLER PIC X(355) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "type, annee, edition, compt, pret, dispo FROM (SELECT livr"
+OCESQL  &  "e.livre_id, livre.code, livre.titre, livre.type, livre.ann"
+OCESQL  &  "ee, livre.edition, livre.compt, livre.pret, livre.dispo, R"
+OCESQL  &  "OW_NUMBER() OVER (ORDER BY livre.titre ASC) AS rn FROM liv"
+OCESQL  &  "re JOIN auteur ON auteur.auteur_id = livre.auteur_id WHERE"
+OCESQL  &  " auteur.nom = $1) x WHERE x.rn = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0054.
+OCESQL     02  FILLER PIC X(375) VALUE "SELECT livre_id, code, titre, "
+OCESQL  &  "type, annee, edition, compt, pret, dispo FROM (SELECT livr"
+OCESQL  &  "e.livre_id, livre.code, livre.titre, livre.type, livre.ann"
+OCESQL  &  "ee, livre.edition, livre.compt, livre.pret, livre.dispo, R"
+OCESQL  &  "OW_NUMBER() OVER (ORDER BY livre.titre ASC) AS rn FROM liv"
+OCESQL  &  "re JOIN auteur ON auteur.auteur_id = livre.auteur_id WHERE"
+OCESQL  &  " livre.type = $1 AND auteur.nom = $2) x WHERE x.rn = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0055.
+OCESQL     02  FILLER PIC X(042) VALUE "SELECT code FROM livre WHERE "
+OCESQL  &  "livre_id = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE DIVISION.
 
            PERFORM 0000-CONNEXION-DEB
            THRU    0000-CONNEXION-FIN.
 
-           PERFORM 0200-MENU-DEB
-           THRU    0200-MENU-FIN.
+           IF WS-CNX-REUSSIE
+             PERFORM 0200-MENU-DEB
+             THRU    0200-MENU-FIN
+             MOVE 0 TO RETURN-CODE
+           ELSE
+             DISPLAY "ERREUR FATALE: connexion a la base impossible "
+                     "apres " WS-CNX-MAX-ESSAI " tentative(s)."
+             DISPLAY "Le programme s'arrete sans afficher le menu."
+             MOVE 1 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
       ******************************************************************
-       
+      *Connexion a la base, avec reprise sur echec : on
+      *redemande les identifiants jusqu'a WS-CNX-MAX-ESSAI tentatives
+      *avant d'abandonner avec un code retour non nul, pour que le
+      *cron/JCL du matin detecte l'echec au lieu d'enchainer sur un
+      *menu vide.
        0000-CONNEXION-DEB.
-           DISPLAY "Connexion a la base de donnee...".
-           DISPLAY "Veuillez renseigner votre username: ".
-           ACCEPT DB-UTILISATEUR.
-           DISPLAY "Veuillez renseigner votre mot de passe: ".
-           ACCEPT DB-MDP.
-           DISPLAY "Veuillez renseigner la base de donnee: ".
-           ACCEPT DB-NOM.
-
-OCESQL*    EXEC SQL 
-OCESQL*    CONNECT :DB-UTILISATEUR IDENTIFIED BY :DB-MDP USING :DB-NOM 
-OCESQL*    END-EXEC.
+           MOVE 0 TO WS-CNX-ESSAI
+           MOVE "N" TO WS-CNX-OK
+           PERFORM UNTIL WS-CNX-REUSSIE
+                      OR WS-CNX-ESSAI = WS-CNX-MAX-ESSAI
+             ADD 1 TO WS-CNX-ESSAI
+             DISPLAY "Connexion a la base de donnee (tentative "
+                     WS-CNX-ESSAI "/" WS-CNX-MAX-ESSAI ")..."
+             DISPLAY "Veuillez renseigner votre username: "
+             ACCEPT DB-UTILISATEUR
+             DISPLAY "Veuillez renseigner votre mot de passe: "
+             ACCEPT DB-MDP
+             DISPLAY "Veuillez renseigner la base de donnee: "
+             ACCEPT DB-NOM
+
+OCESQL*      EXEC SQL
+OCESQL*      CONNECT :DB-UTILISATEUR IDENTIFIED BY :DB-MDP USING :DB-NOM
+OCESQL*      END-EXEC
 OCESQL     CALL "OCESQLConnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE DB-UTILISATEUR
@@ -293,51 +584,68 @@ OCESQL          BY REFERENCE DB-MDP
 OCESQL          BY VALUE 20
 OCESQL          BY REFERENCE DB-NOM
 OCESQL          BY VALUE 20
-OCESQL     END-CALL.
+OCESQL     END-CALL
 
-           IF SQLCODE NOT = 0
-             DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-           END-IF.
+             IF SQLCODE = 0
+               MOVE "O" TO WS-CNX-OK
+             ELSE
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               IF WS-CNX-ESSAI NOT = WS-CNX-MAX-ESSAI
+                 DISPLAY "Nouvel essai..."
+               END-IF
+             END-IF
+           END-PERFORM.
 
            EXIT.
        0000-CONNEXION-FIN.
 
       ******************************************************************
-       
-       0200-MENU-DEB.
-
-           IF SQLCODE = 0
-             MOVE 1 TO WS-CHOIX
-             PERFORM UNTIL WS-CHOIX = 0
-               DISPLAY " "
-               DISPLAY "1 - Ajouter un enregistrement"
-               DISPLAY "2 - Afficher un enregistrement"
-               DISPLAY "3 - Mettre a jour un enregistrement"
-               DISPLAY "4 - Supprimer un enregistrement"
-               DISPLAY "0 - Quitter"
-               ACCEPT WS-CHOIX
-               EVALUATE WS-CHOIX
-                   WHEN = 1
-                       PERFORM 0210-AJOUT-DEB
-                       THRU    0210-AJOUT-FIN
-                   WHEN = 2
-                       PERFORM 0220-LIRE-DEB
-                       THRU    0220-LIRE-FIN
-                   WHEN = 3
-                       PERFORM 0230-MAJ-DEB
-                       THRU    0230-MAJ-FIN
-                   WHEN = 4
-                       PERFORM 0240-SUPPR-DEB
-                       THRU    0240-SUPPR-FIN
-                   WHEN = 0
-                       DISPLAY "Vous quittez le programme"
-                   WHEN OTHER
-                       DISPLAY "Mauvaise saisie, veuillez recommencer"
-             END-PERFORM
 
-             
+       0200-MENU-DEB.
 
-           END-IF.
+           MOVE 1 TO WS-CHOIX
+           PERFORM UNTIL WS-CHOIX = 0
+             DISPLAY " "
+             DISPLAY "1 - Ajouter un enregistrement"
+             DISPLAY "2 - Afficher un enregistrement"
+             DISPLAY "3 - Mettre a jour un enregistrement"
+             DISPLAY "4 - Supprimer un enregistrement"
+             DISPLAY "5 - Emprunter un livre"
+             DISPLAY "6 - Retourner un livre"
+             DISPLAY "7 - Parcourir et rapports"
+             DISPLAY "8 - Consulter le journal d'audit"
+             DISPLAY "0 - Quitter"
+             ACCEPT WS-CHOIX
+             EVALUATE WS-CHOIX
+                 WHEN = 1
+                     PERFORM 0210-AJOUT-DEB
+                     THRU    0210-AJOUT-FIN
+                 WHEN = 2
+                     PERFORM 0220-LIRE-DEB
+                     THRU    0220-LIRE-FIN
+                 WHEN = 3
+                     PERFORM 0230-MAJ-DEB
+                     THRU    0230-MAJ-FIN
+                 WHEN = 4
+                     PERFORM 0240-SUPPR-DEB
+                     THRU    0240-SUPPR-FIN
+                 WHEN = 5
+                     PERFORM 0250-EMPRUNT-DEB
+                     THRU    0250-EMPRUNT-FIN
+                 WHEN = 6
+                     PERFORM 0260-RETOUR-DEB
+                     THRU    0260-RETOUR-FIN
+                 WHEN = 7
+                     PERFORM 0270-RAPPORTS-DEB
+                     THRU    0270-RAPPORTS-FIN
+                 WHEN = 8
+                     PERFORM 0280-JOURNAL-DEB
+                     THRU    0280-JOURNAL-FIN
+                 WHEN = 0
+                     DISPLAY "Vous quittez le programme"
+                 WHEN OTHER
+                     DISPLAY "Mauvaise saisie, veuillez recommencer"
+           END-PERFORM.
 
            EXIT.
        0200-MENU-FIN.
@@ -449,17 +757,28 @@ OCESQL     END-CALL
              DISPLAY "Editeur:   "  LIVRE-EDITION
              DISPLAY "Compte:    "  LIVRE-COMPT
 
-      * posibiliter ajouter compte de livre     
+      * posibiliter ajouter compte de livre
              DISPLAY "Ajoutez nombres des exemplaires : "
              DISPLAY "Tapez 0 pour non rien ajouter :  "
 
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue, recommencez : "
+               END-IF
+             END-PERFORM
+
              MOVE LIVRE-COMPT TO WS-COMPT-TEMP
-             ACCEPT WS-CALCUL
+             MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+             MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-CALCUL
 
              ADD WS-CALCUL TO WS-COMPT-TEMP
              MOVE WS-COMPT-TEMP TO LIVRE-COMPT
 
-           
+
 OCESQL*      EXEC SQL
 OCESQL*          UPDATE livre
 OCESQL*          SET compt = :LIVRE-COMPT
@@ -498,23 +817,44 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                  DISPLAY ">>> LES exemplaires bien ajoutes."
+                 MOVE "LIVRE" TO AUDIT-TABLE
+                 MOVE LIVRE-CODE TO AUDIT-CLE
+                 MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
              ELSE
-                 DISPLAY "Erreur mise a jour. SQLCODE: " 
+                 DISPLAY "Erreur mise a jour. SQLCODE: "
                  SQLCODE
              END-IF
 
            ELSE
              DISPLAY "Livre pas trouve. Vous pouvez ajouter."
          
-             DISPLAY "Entrez le titre de livre"
-             ACCEPT  LIVRE-TITRE
-  
-             DISPLAY "Entrez le nom d'auteur "
-             ACCEPT AUTEUR-NOM
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Entrez le titre de livre"
+               ACCEPT  LIVRE-TITRE
+               IF LIVRE-TITRE = SPACES
+                 DISPLAY "Titre obligatoire, recommencez."
+               ELSE
+                 MOVE "O" TO WS-VALIDE
+               END-IF
+             END-PERFORM
+
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Entrez le nom d'auteur "
+               ACCEPT AUTEUR-NOM
+               IF AUTEUR-NOM = SPACES
+                 DISPLAY "Nom d'auteur obligatoire, recommencez."
+               ELSE
+                 MOVE "O" TO WS-VALIDE
+               END-IF
+             END-PERFORM
 
              DISPLAY "Entrez le prenom d'auteur"
-             ACCEPT AUTEUR-PRENOM 
-             
+             ACCEPT AUTEUR-PRENOM
+
 
 
 OCESQL*      EXEC SQL
@@ -633,15 +973,41 @@ OCESQL     END-CALL
 
                    DISPLAY "Entrez le type de livre "
                    ACCEPT LIVRE-TYPE
-           
-                   DISPLAY "Entrez l'annee de sortie"
-                   ACCEPT LIVRE-ANNEE
-           
+
+                   ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+
+                   MOVE "N" TO WS-VALIDE
+                   PERFORM UNTIL WS-SAISIE-OK
+                     DISPLAY "Entrez l'annee de sortie (AAAA)"
+                     ACCEPT LIVRE-ANNEE
+                     IF LIVRE-ANNEE IS NUMERIC
+                       MOVE LIVRE-ANNEE TO WS-ANNEE-NUM
+                       IF WS-ANNEE-NUM < 1450 OR
+                          WS-ANNEE-NUM > WS-DATE-SYS-AAAA
+                         DISPLAY "Annee hors limites (1450 a "
+                                 WS-DATE-SYS-AAAA ")."
+                       ELSE
+                         MOVE "O" TO WS-VALIDE
+                       END-IF
+                     ELSE
+                       DISPLAY "Annee invalide, 4 chiffres attendus."
+                     END-IF
+                   END-PERFORM
+
                    DISPLAY "Entrez l'edition "
                    ACCEPT LIVRE-EDITION
-           
-                   DISPLAY "Entrez le nombme de livre"
-                   ACCEPT LIVRE-COMPT
+
+                   MOVE "N" TO WS-VALIDE
+                   PERFORM UNTIL WS-SAISIE-OK
+                     DISPLAY "Entrez le nombme de livre"
+                     ACCEPT LIVRE-COMPT
+                     IF LIVRE-COMPT IS NUMERIC
+                       MOVE "O" TO WS-VALIDE
+                     ELSE
+                       DISPLAY "Valeur numerique attendue."
+                     END-IF
+                   END-PERFORM
+                   MOVE LIVRE-COMPT TO WS-COMPT-NUM
 
                    MOVE "OUI" TO LIVRE-DISPO
            
@@ -740,6 +1106,13 @@ OCESQL     END-CALL
                        DISPLAY "Compte     : "  LIVRE-COMPT
                        DISPLAY "Nombre pret: "  LIVRE-PRET
                        DISPLAY "Disponible : "  LIVRE-DISPO
+
+                       MOVE "LIVRE" TO AUDIT-TABLE
+                       MOVE LIVRE-CODE TO AUDIT-CLE
+                       MOVE SPACES TO AUDIT-ANCIENNE
+                       MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+                       PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                       THRU    0281-AUDIT-ENREGISTRE-FIN
                    ELSE
                        DISPLAY "Erreur lors de l'ajout. SQLCODE: "
                                                                 SQLCODE
@@ -764,16 +1137,43 @@ OCESQL     END-CALL
 
       ******************************************************************     
        0220-LIRE-DEB.
-      *Lecture Livre JOINTURE Auteur + Emprunt(Si livre pas dispo).
-       DISPLAY 'Saisir le titre recherché: ' WITH NO ADVANCING.
-       ACCEPT LIVRE-TITRE.
-OCESQL*EXEC SQL 
-OCESQL*     SELECT code, titre, auteur_id, type, annee, edition, dispo
-OCESQL*     INTO :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID, :LIVRE-TYPE,
-OCESQL*          :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-DISPO
-OCESQL*     FROM livre
-OCESQL*     WHERE titre = :LIVRE-TITRE
-OCESQL*END-EXEC.
+      *Lecture Livre JOINTURE Auteur. Le titre saisi est recherche par
+      *correspondance partielle, insensible a la casse et aux accents
+      * plusieurs livres peuvent donc correspondre, on
+      *les affiche tous en paginant ligne a ligne via ROW_NUMBER(),
+      *comme pour 0272-RETARD-DEB et 0273-PARCOURIR-DEB.
+       DISPLAY 'Saisir le titre recherché (ou une partie): '
+                                                    WITH NO ADVANCING.
+       ACCEPT WS-SAISIE.
+
+       MOVE SPACES TO LIVRE-TITRE-RECH
+       STRING "%"                       DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SAISIE)  DELIMITED BY SIZE
+              "%"                       DELIMITED BY SIZE
+         INTO LIVRE-TITRE-RECH
+       END-STRING
+
+       MOVE 0 TO WS-NB-AFFICHE
+       MOVE 1 TO WS-IDX
+       MOVE "O" TO WS-VALIDE
+       PERFORM UNTIL NOT WS-SAISIE-OK
+         MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*    SELECT code, titre, auteur_id, type, annee, edition,
+OCESQL*           dispo
+OCESQL*    INTO :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID, :LIVRE-TYPE,
+OCESQL*         :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-DISPO
+OCESQL*    FROM (SELECT code, titre, auteur_id, type, annee,
+OCESQL*                 edition, dispo,
+OCESQL*                 ROW_NUMBER() OVER (ORDER BY titre ASC)
+OCESQL*                   AS rn
+OCESQL*          FROM livre
+OCESQL*    WHERE TRANSLATE(LOWER(titre),
+OCESQL*      'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+OCESQL*      LIKE TRANSLATE(LOWER(:LIVRE-TITRE-RECH),
+OCESQL*      'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')) x
+OCESQL*    WHERE x.rn = :RAPPORT-RN
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -820,25 +1220,33 @@ OCESQL          BY REFERENCE LIVRE-DISPO
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 16
-OCESQL          BY VALUE 38
+OCESQL          BY VALUE 40
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL          BY REFERENCE LIVRE-TITRE-RECH
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecSelectIntoOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0007
-OCESQL          BY VALUE 1
+OCESQL          BY REFERENCE SQ0044
+OCESQL          BY VALUE 2
 OCESQL          BY VALUE 7
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           DISPLAY "livre" SQLCODE
-OCESQL*EXEC SQL 
-OCESQL*     SELECT auteur_id, nom, prenom 
-OCESQL*     INTO :AUTEUR-ID, :AUTEUR-NOM, :AUTEUR-PRENOM
-OCESQL*     FROM auteur
-OCESQL*     WHERE auteur_id = :LIVRE-A-ID
-OCESQL*END-EXEC.
+OCESQL     END-CALL
+
+         IF SQLCODE NOT = 0
+           MOVE "N" TO WS-VALIDE
+         ELSE
+OCESQL*
+OCESQL*      SELECT auteur_id, nom, prenom
+OCESQL*      INTO :AUTEUR-ID, :AUTEUR-NOM, :AUTEUR-PRENOM
+OCESQL*      FROM auteur
+OCESQL*      WHERE auteur_id = :LIVRE-A-ID
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -872,46 +1280,26 @@ OCESQL          BY VALUE 1
 OCESQL          BY VALUE 3
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           DISPLAY "Auteur" SQLCODE
-
-       DISPLAY ' '.
-       DISPLAY 'Code du livre------>: ' LIVRE-CODE.
-       DISPLAY 'Titre-------------->: ' LIVRE-TITRE.
-       DISPLAY 'Auteur------------->: ' AUTEUR-NOM ' ' AUTEUR-PRENOM.
-       DISPLAY 'Type--------------->: ' LIVRE-TYPE.
-       DISPLAY 'Année de publication: ' LIVRE-ANNEE.
-       DISPLAY 'Edition------------>: ' LIVRE-EDITION.
-       DISPLAY 'Disponible--------->: ' LIVRE-DISPO.
-
-      * IF LIVRE-COMPT = LIVRE-PRET THEN
-      *    EXEC SQL  
-      *       DECLARE EMPRUNT-CURS CURSOR FOR
-      *       SELECT *
-      *       FROM emprunt
-      *    END-EXEC
-      *    EXEC SQL OPEN EMPRUNT-CURS END-EXEC
-      *    EVALUATE SQLCODE
-      *     WHEN = 0
-      *       PERFORM UNTIL SQLCODE NOT = 0
-      *      EXEC SQL 
-      *           FETCH EMPRUNT-CURS
-      *           INTO :EMPRUNT-ID, :LIVRE-ID, :EMPRUNT-NOM,
-      *            :EMPRUNT-PRENOM, :EMPRUNT-TELEPHONE,
-      *            :EMPRUNT-DATE, :EMPRUNT-RETOUR
-      *           WHERE livre_id = :LIVRE-ID
-      *      END-EXEC ''
-      *     
-      *      DISPLAY 'Emprunté par  : ' EMPRUNT-NOM ' ' EMPRUNT-PRENOM
-      *      DISPLAY 'Telephone     : ' EMPRUNT-TELEPHONE
-      *      DISPLAY "Date d'emprunt: " EMPRUNT-DATE
-      *      DISPLAY 'Date de retour: ' EMPRUNT-RETOUR
-      *       END-PERFORM
-      *     WHEN OTHER
-      *       DISPLAY "Erreur d'ouverture du curseur" SQLCODE
-      *    END-EVALUATE
-      *    
-      * END-IF.
+OCESQL     END-CALL
+
+           ADD 1 TO WS-NB-AFFICHE
+           DISPLAY ' '
+           DISPLAY 'Code du livre------>: ' LIVRE-CODE
+           DISPLAY 'Titre-------------->: ' LIVRE-TITRE
+           DISPLAY 'Auteur------------->: ' AUTEUR-NOM ' '
+                                             AUTEUR-PRENOM
+           DISPLAY 'Type--------------->: ' LIVRE-TYPE
+           DISPLAY 'Année de publication: ' LIVRE-ANNEE
+           DISPLAY 'Edition------------>: ' LIVRE-EDITION
+           DISPLAY 'Disponible--------->: ' LIVRE-DISPO
+
+           ADD 1 TO WS-IDX
+         END-IF
+       END-PERFORM.
+
+       IF WS-NB-AFFICHE = 0
+         DISPLAY 'Aucun livre correspondant trouvé.'
+       END-IF.
 
            EXIT.
        0220-LIRE-FIN.
@@ -1075,10 +1463,12 @@ OCESQL     END-CALL
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE LIVRE-CODE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau code: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-CODE
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-CODE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET code = :LIVRE-CODE
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1105,10 +1495,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 2
+                 MOVE LIVRE-TITRE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau titre: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-TITRE
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET titre = :LIVRE-TITRE
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1135,10 +1527,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 3
+                 MOVE LIVRE-A-ID TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouvel auteur (ID): "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-A-ID
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-A-ID TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET auteur_id = :LIVRE-A-ID
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1165,10 +1559,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 4
+                 MOVE LIVRE-TYPE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau type: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-TYPE
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-TYPE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET type = :LIVRE-TYPE
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1195,10 +1591,29 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 5
-                 DISPLAY "Veuillez saisir la nouvelle annee: "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO LIVRE-ANNEE
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-ANNEE TO AUDIT-ANCIENNE
+                 ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle annee: "
+                   ACCEPT WS-SAISIE
+                   IF WS-SAISIE(1:4) IS NUMERIC
+                     MOVE WS-SAISIE(1:4) TO WS-ANNEE-NUM
+                     IF WS-ANNEE-NUM < 1450 OR
+                        WS-ANNEE-NUM > WS-DATE-SYS-AAAA
+                       DISPLAY "Annee hors limites (1450 a "
+                               WS-DATE-SYS-AAAA ")."
+                     ELSE
+                       MOVE "O" TO WS-VALIDE
+                     END-IF
+                   ELSE
+                     DISPLAY "Annee invalide, 4 chiffres attendus."
+                   END-IF
+                 END-PERFORM
+                 MOVE WS-SAISIE(1:4) TO LIVRE-ANNEE
+                 MOVE LIVRE-ANNEE TO WS-ANNEE-NUM
+                 MOVE LIVRE-ANNEE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET annee = :LIVRE-ANNEE
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1225,10 +1640,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 6
+                 MOVE LIVRE-EDITION TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouvel editeur: "
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO LIVRE-EDITION
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-EDITION TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET edition = :LIVRE-EDITION
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1255,10 +1672,21 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 7
-                 DISPLAY "Veuillez saisir la nouvelle quantite: "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO LIVRE-COMPT
-OCESQL*          EXEC SQL  
+                 MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle quantite: "
+                   ACCEPT WS-SAISIE
+                   IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                     MOVE "O" TO WS-VALIDE
+                   ELSE
+                     DISPLAY "Valeur numerique attendue."
+                   END-IF
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-COMPT-NUM
+                 MOVE WS-COMPT-NUM TO LIVRE-COMPT
+                 MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE livre
 OCESQL*              SET compt = :LIVRE-COMPT
 OCESQL*              WHERE titre = :LIVRE-TITRE
@@ -1290,8 +1718,9 @@ OCESQL     END-CALL
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
              END-EVALUATE
       *Message de gestion d'erreur.
-             IF SQLCODE = 0
-OCESQL*        EXEC SQL COMMIT END-EXEC
+             IF WS-CHOIX-3 > 0
+               IF SQLCODE = 0
+OCESQL*          EXEC SQL COMMIT END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExec" USING
@@ -1300,9 +1729,14 @@ OCESQL          BY REFERENCE "COMMIT" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-               DISPLAY "Modification réussie."
-             ELSE
-               DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+                 DISPLAY "Modification réussie."
+                 MOVE "LIVRE" TO AUDIT-TABLE
+                 MOVE LIVRE-CODE TO AUDIT-CLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
+               ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+               END-IF
              END-IF
            END-PERFORM.
 
@@ -1373,10 +1807,12 @@ OCESQL     END-CALL
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE AUTEUR-NOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau nom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO AUTEUR-NOM
-OCESQL*          EXEC SQL  
+                 MOVE AUTEUR-NOM TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE auteur
 OCESQL*              SET nom   = :AUTEUR-NOM
 OCESQL*              WHERE nom = :AUTEUR-NOM
@@ -1403,10 +1839,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 2
+                 MOVE AUTEUR-PRENOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau prenom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO AUTEUR-PRENOM
-OCESQL*          EXEC SQL  
+                 MOVE AUTEUR-PRENOM TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*              UPDATE auteur
 OCESQL*              SET prenom = :AUTEUR-PRENOM
 OCESQL*              WHERE nom  = :AUTEUR-NOM
@@ -1438,8 +1876,9 @@ OCESQL     END-CALL
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
              END-EVALUATE
       *Message de gestion d'erreur.
-             IF SQLCODE = 0
-OCESQL*        EXEC SQL COMMIT END-EXEC
+             IF WS-CHOIX-3 > 0
+               IF SQLCODE = 0
+OCESQL*          EXEC SQL COMMIT END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExec" USING
@@ -1448,9 +1887,14 @@ OCESQL          BY REFERENCE "COMMIT" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-               DISPLAY "Modification réussie."
-             ELSE
-               DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+                 DISPLAY "Modification réussie."
+                 MOVE "AUTEUR" TO AUDIT-TABLE
+                 MOVE AUTEUR-ID TO AUDIT-CLE
+                 PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                 THRU    0281-AUDIT-ENREGISTRE-FIN
+               ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+               END-IF
              END-IF
            END-PERFORM.
 
@@ -1458,6 +1902,10 @@ OCESQL     END-CALL
        0232-MAJ-AUTEUR-FIN.
 
        0233-MAJ-EMPRUNT-DEB.
+      *Corrections sur un emprunt existant (nom, prenom, telephone,
+      *date d'emprunt). La date de retour ne se modifie pas ici : la
+      *clore passe par 0260-RETOUR-DEB, seul endroit qui decremente
+      *pret et remet dispo a jour en meme temps.
            DISPLAY "Veuillez renseigner l'id du livre: "
       *On demande l'id du livre souhaité à l'utilisateur.
            ACCEPT WS-SAISIE
@@ -1531,7 +1979,35 @@ OCESQL          BY VALUE 7
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-           
+
+OCESQL*    EXEC SQL
+OCESQL*      SELECT code INTO :LIVRE-CODE
+OCESQL*      FROM livre
+OCESQL*      WHERE livre_id = :LIVRE-ID
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0055
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
            DISPLAY "ID Emprunt:            "  EMPRUNT-ID
            DISPLAY "ID Livre:              "  LIVRE-ID
            DISPLAY "Nom emprunteur:        "  EMPRUNT-NOM
@@ -1549,16 +2025,17 @@ OCESQL     END-CALL
              DISPLAY "2 - Modifier le prenom"
              DISPLAY "3 - Modifier le téléphone"
              DISPLAY "4 - Modifier la date d'emprunt"
-             DISPLAY "5 - Modifier la date de retour"
              DISPLAY "0 - Quitter"
              ACCEPT WS-SAISIE
              MOVE WS-SAISIE TO WS-CHOIX-3
              EVALUATE WS-CHOIX-3
                WHEN = 1
+                 MOVE EMPRUNT-NOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau nom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-NOM
-OCESQL*          EXEC SQL  
+                 MOVE EMPRUNT-NOM TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*            UPDATE emprunt
 OCESQL*            SET nom = :EMPRUNT-NOM
 OCESQL*            WHERE livre_id = :LIVRE-ID
@@ -1585,10 +2062,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 2
+                 MOVE EMPRUNT-PRENOM TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau prenom"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-PRENOM
-OCESQL*          EXEC SQL  
+                 MOVE EMPRUNT-PRENOM TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*            UPDATE emprunt
 OCESQL*            SET prenom = :EMPRUNT-PRENOM
 OCESQL*            WHERE livre_id = :LIVRE-ID
@@ -1615,10 +2094,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 3
+                 MOVE EMPRUNT-TELEPHONE TO AUDIT-ANCIENNE
                  DISPLAY "Veuillez saisir le nouveau telephone"
                  ACCEPT WS-SAISIE
                  MOVE WS-SAISIE TO EMPRUNT-TELEPHONE
-OCESQL*          EXEC SQL  
+                 MOVE EMPRUNT-TELEPHONE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*            UPDATE emprunt
 OCESQL*            SET tel = :EMPRUNT-TELEPHONE
 OCESQL*            WHERE livre_id = :LIVRE-ID
@@ -1645,10 +2126,25 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 4
-                 DISPLAY "Veuillez saisir la nouvelle date d'emprunt"
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO EMPRUNT-DATE
-OCESQL*          EXEC SQL  
+                 MOVE EMPRUNT-DATE TO AUDIT-ANCIENNE
+                 MOVE "N" TO WS-VALIDE
+                 PERFORM UNTIL WS-SAISIE-OK
+                   DISPLAY "Veuillez saisir la nouvelle date d'emprunt"
+                   ACCEPT WS-SAISIE
+                   MOVE WS-SAISIE(1:10) TO WS-DATE-PARSE-VAL
+                   IF WS-DATE-PARSE-AAAA IS NUMERIC
+                      AND WS-DATE-PARSE-MM IS NUMERIC
+                      AND WS-DATE-PARSE-JJ IS NUMERIC
+                      AND WS-DATE-PARSE-VAL(5:1) = "-"
+                      AND WS-DATE-PARSE-VAL(8:1) = "-"
+                     MOVE "O" TO WS-VALIDE
+                   ELSE
+                     DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                   END-IF
+                 END-PERFORM
+                 MOVE WS-SAISIE(1:10) TO EMPRUNT-DATE
+                 MOVE EMPRUNT-DATE TO AUDIT-NOUVELLE
+OCESQL*          EXEC SQL
 OCESQL*            UPDATE emprunt
 OCESQL*            SET date = :EMPRUNT-DATE
 OCESQL*            WHERE livre_id = :LIVRE-ID
@@ -1673,45 +2169,17 @@ OCESQL          BY REFERENCE SQ0024
 OCESQL          BY VALUE 2
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-               WHEN = 5
-                 DISPLAY "Veuillez saisir la nouvelle date de retour "
-                 ACCEPT WS-SAISIE
-                 MOVE WS-SAISIE TO EMPRUNT-RETOUR
-OCESQL*          EXEC SQL  
-OCESQL*            UPDATE emprunt
-OCESQL*            SET retour = :EMPRUNT-RETOUR
-OCESQL*            WHERE livre_id = :LIVRE-ID
-OCESQL*          END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 10
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMPRUNT-RETOUR
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 3
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE LIVRE-ID
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecParams" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0025
-OCESQL          BY VALUE 2
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                WHEN = 0
                  DISPLAY "Vous arretez de modifier cet emprunt"
                WHEN OTHER
                  DISPLAY "Mauvaise saisie, veuillez recommencer"
+               END-EVALUATE
 
       *Message de gestion d'erreur.
-                 IF SQLCODE = 0
-OCESQL*            EXEC SQL COMMIT END-EXEC
+                 IF WS-CHOIX-3 > 0
+                   IF SQLCODE = 0
+OCESQL*              EXEC SQL COMMIT END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExec" USING
@@ -1720,9 +2188,14 @@ OCESQL          BY REFERENCE "COMMIT" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-                   DISPLAY "Modification réussie."
-                 ELSE
-                   DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+                     DISPLAY "Modification réussie."
+                     MOVE "EMPRUNT" TO AUDIT-TABLE
+                     MOVE LIVRE-CODE TO AUDIT-CLE
+                     PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                     THRU    0281-AUDIT-ENREGISTRE-FIN
+                   ELSE
+                     DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+                   END-IF
                  END-IF
            END-PERFORM.
 
@@ -1848,6 +2321,12 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
                 DISPLAY 'Suppression effectuée.'
+                MOVE "LIVRE" TO AUDIT-TABLE
+                MOVE LIVRE-CODE TO AUDIT-CLE
+                MOVE LIVRE-CODE TO AUDIT-ANCIENNE
+                MOVE SPACES TO AUDIT-NOUVELLE
+                PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                THRU    0281-AUDIT-ENREGISTRE-FIN
              ELSE
                 DISPLAY "Erreur système, la suppression n'est pas"
                          "effectuée."
@@ -1863,5 +2342,2172 @@ OCESQL     END-CALL
        0240-SUPPR-FIN.
 
       ******************************************************************
+       0250-EMPRUNT-DEB.
+      *Enregistrement d'un emprunt et mise a jour du compteur pret.
+           DISPLAY "Veuillez renseigner le titre du livre a emprunter: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO LIVRE-TITRE
+
+OCESQL*    EXEC SQL
+OCESQL*      SELECT livre_id, code, titre, auteur_id, type, annee,
+OCESQL*             edition, compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID,
+OCESQL*           :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+OCESQL*           :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM livre
+OCESQL*      WHERE titre = :LIVRE-TITRE
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-A-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0028
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 10
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Livre introuvable."
+           ELSE
+             IF LIVRE-PRET NOT < LIVRE-COMPT
+               DISPLAY "Plus d'exemplaire disponible pour ce livre."
+             ELSE
+               DISPLAY "Nom de l'emprunteur: "
+               ACCEPT EMPRUNT-NOM
+               DISPLAY "Prenom de l'emprunteur: "
+               ACCEPT EMPRUNT-PRENOM
+               DISPLAY "Telephone de l'emprunteur: "
+               ACCEPT EMPRUNT-TELEPHONE
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date d'emprunt (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-DATE
+                 MOVE EMPRUNT-DATE TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date de retour prevue (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-DATE-PREVUE
+                 MOVE EMPRUNT-DATE-PREVUE TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+               MOVE LIVRE-ID TO EMPRUNT-LIVRE-ID
+
+OCESQL*        EXEC SQL
+OCESQL*          INSERT INTO emprunt
+OCESQL*          (livre_id, nom, prenom, tel, date, retour, date_prevue)
+OCESQL*          VALUES (:EMPRUNT-LIVRE-ID, :EMPRUNT-NOM,
+OCESQL*                  :EMPRUNT-PRENOM, :EMPRUNT-TELEPHONE,
+OCESQL*                  :EMPRUNT-DATE, NULL, :EMPRUNT-DATE-PREVUE)
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-TELEPHONE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-DATE-PREVUE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0029
+OCESQL          BY VALUE 6
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur creation emprunt. SQLCODE: " SQLCODE
+               ELSE
+                 MOVE LIVRE-PRET TO WS-PRET-TEMP
+                 ADD 1 TO WS-PRET-TEMP
+                 MOVE WS-PRET-TEMP TO LIVRE-PRET
+                 IF LIVRE-PRET NOT < LIVRE-COMPT
+                   MOVE "NON" TO LIVRE-DISPO
+                 ELSE
+                   MOVE "OUI" TO LIVRE-DISPO
+                 END-IF
+
+OCESQL*          EXEC SQL
+OCESQL*              UPDATE livre
+OCESQL*              SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+OCESQL*              WHERE livre_id = :LIVRE-ID
+OCESQL*          END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0030
+OCESQL          BY VALUE 3
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE = 0
+OCESQL*              EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   DISPLAY ">>> Emprunt enregistre."
+                   MOVE "EMPRUNT" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE SPACES TO AUDIT-ANCIENNE
+                   MOVE EMPRUNT-NOM TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur mise a jour livre. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0250-EMPRUNT-FIN.
+
+      ******************************************************************
+       0260-RETOUR-DEB.
+      *Cloture d'un emprunt en cours et mise a jour de la disponibilite.
+           DISPLAY "Veuillez renseigner le titre du livre a retourner: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO LIVRE-TITRE
+
+OCESQL*    EXEC SQL
+OCESQL*      SELECT livre_id, code, titre, auteur_id, type, annee,
+OCESQL*             edition, compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-A-ID,
+OCESQL*           :LIVRE-TYPE, :LIVRE-ANNEE, :LIVRE-EDITION,
+OCESQL*           :LIVRE-COMPT, :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM livre
+OCESQL*      WHERE titre = :LIVRE-TITRE
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-A-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0031
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 10
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Livre introuvable."
+           ELSE
+             MOVE LIVRE-ID TO EMPRUNT-LIVRE-ID
+
+             DISPLAY "Nom de l'emprunteur (pour identifier le pret, "
+                     "un livre pouvant avoir plusieurs exemplaires "
+                     "empruntes): "
+             ACCEPT EMPRUNT-NOM
+
+OCESQL*      EXEC SQL
+OCESQL*        SELECT emprunt_id, nom, prenom, tel, date
+OCESQL*        INTO :EMPRUNT-ID, :EMPRUNT-NOM, :EMPRUNT-PRENOM,
+OCESQL*             :EMPRUNT-TELEPHONE, :EMPRUNT-DATE
+OCESQL*        FROM emprunt
+OCESQL*        WHERE livre_id = :EMPRUNT-LIVRE-ID AND retour IS NULL
+OCESQL*          AND nom = :EMPRUNT-NOM
+OCESQL*      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-TELEPHONE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0032
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 5
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+             IF SQLCODE NOT = 0
+               DISPLAY "Aucun emprunt en cours pour cet emprunteur."
+             ELSE
+               DISPLAY "Emprunte par: " EMPRUNT-NOM " " EMPRUNT-PRENOM
+
+               MOVE "N" TO WS-VALIDE
+               PERFORM UNTIL WS-SAISIE-OK
+                 DISPLAY "Date de retour effective (AAAA-MM-JJ): "
+                 ACCEPT EMPRUNT-RETOUR
+                 MOVE EMPRUNT-RETOUR TO WS-DATE-PARSE-VAL
+                 IF WS-DATE-PARSE-AAAA IS NUMERIC
+                    AND WS-DATE-PARSE-MM IS NUMERIC
+                    AND WS-DATE-PARSE-JJ IS NUMERIC
+                    AND WS-DATE-PARSE-VAL(5:1) = "-"
+                    AND WS-DATE-PARSE-VAL(8:1) = "-"
+                   MOVE "O" TO WS-VALIDE
+                 ELSE
+                   DISPLAY "Date invalide, format attendu AAAA-MM-JJ."
+                 END-IF
+               END-PERFORM
+
+OCESQL*        EXEC SQL
+OCESQL*            UPDATE emprunt
+OCESQL*            SET retour = :EMPRUNT-RETOUR
+OCESQL*            WHERE emprunt_id = :EMPRUNT-ID
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-RETOUR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0033
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur cloture emprunt. SQLCODE: " SQLCODE
+               ELSE
+                 MOVE LIVRE-PRET TO WS-PRET-TEMP
+                 IF WS-PRET-TEMP > 0
+                   SUBTRACT 1 FROM WS-PRET-TEMP
+                 END-IF
+                 MOVE WS-PRET-TEMP TO LIVRE-PRET
+                 MOVE "OUI" TO LIVRE-DISPO
+
+OCESQL*          EXEC SQL
+OCESQL*              UPDATE livre
+OCESQL*              SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+OCESQL*              WHERE livre_id = :LIVRE-ID
+OCESQL*          END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0034
+OCESQL          BY VALUE 3
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE = 0
+OCESQL*              EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   DISPLAY ">>> Retour enregistre, livre disponible."
+                   MOVE "EMPRUNT" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE SPACES TO AUDIT-ANCIENNE
+                   MOVE EMPRUNT-RETOUR TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur mise a jour livre. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0260-RETOUR-FIN.
+
+      ******************************************************************
+       0270-RAPPORTS-DEB.
+      *Sous-menu de consultation et de traitements de masse.
+           MOVE 1 TO WS-CHOIX-2
+           PERFORM UNTIL WS-CHOIX-2 = 0
+             DISPLAY " "
+             DISPLAY "1 - Charger les nouvelles acquisitions"
+             DISPLAY "2 - Livres en retard"
+             DISPLAY "3 - Parcourir les livres"
+             DISPLAY "4 - Fusionner des auteurs en double"
+             DISPLAY "5 - Réconciliation compt/pret (fin de journée)"
+             DISPLAY "0 - Quitter"
+             ACCEPT WS-CHOIX-2
+             EVALUATE WS-CHOIX-2
+               WHEN = 1
+                 PERFORM 0271-CHARGE-ACQUISITIONS-DEB
+                 THRU    0271-CHARGE-ACQUISITIONS-FIN
+               WHEN = 2
+                 PERFORM 0272-RETARD-DEB
+                 THRU    0272-RETARD-FIN
+               WHEN = 3
+                 PERFORM 0273-PARCOURIR-DEB
+                 THRU    0273-PARCOURIR-FIN
+               WHEN = 4
+                 PERFORM 0275-FUSION-AUTEURS-DEB
+                 THRU    0275-FUSION-AUTEURS-FIN
+               WHEN = 5
+                 PERFORM 0276-RECON-DEB
+                 THRU    0276-RECON-FIN
+               WHEN = 0
+                 DISPLAY "Vous sortez du menu rapports"
+               WHEN OTHER
+                 DISPLAY "Mauvaise saisie, veuillez recommencer"
+             END-EVALUATE
+           END-PERFORM.
+
+           EXIT.
+       0270-RAPPORTS-FIN.
+
+       0271-CHARGE-ACQUISITIONS-DEB.
+      *Chargement en masse des nouvelles acquisitions depuis le fichier
+      *livres-input.dat. Pour chaque ligne, on retrouve ou on cree
+      *l'auteur puis on cree le livre s'il n'existe pas encore, sinon
+      *on incremente son compteur d'exemplaires (meme logique que
+      *0210-AJOUT-DEB, appliquee ligne a ligne).
+           MOVE 0 TO WS-CHARGE-NB-LUS
+           MOVE 0 TO WS-CHARGE-NB-AJOUT
+           MOVE 0 TO WS-CHARGE-NB-MAJ
+           MOVE 0 TO WS-CHARGE-NB-INVAL
+           MOVE "N" TO WS-CHARGE-ERREUR
+
+           OPEN INPUT F-INPUT
+
+           IF NOT F-INPUT-STATUS-OK
+             DISPLAY "Impossible d'ouvrir livres-input.dat, statut: "
+                                                       F-INPUT-STATUS
+           ELSE
+             READ F-INPUT
+             PERFORM UNTIL F-INPUT-STATUS-EOF
+                        OR WS-CHARGE-ERREUR-OUI
+             IF NOT F-INPUT-STATUS-OK
+               DISPLAY "Erreur de lecture livres-input.dat, statut: "
+                                                       F-INPUT-STATUS
+               MOVE "O" TO WS-CHARGE-ERREUR
+             ELSE
+               ADD 1 TO WS-CHARGE-NB-LUS
+
+               MOVE R-CODE     TO LIVRE-CODE
+               MOVE R-TITRE    TO LIVRE-TITRE
+               MOVE R-A-NOM    TO AUTEUR-NOM
+               MOVE R-A-PRENOM TO AUTEUR-PRENOM
+               MOVE R-TYPE     TO LIVRE-TYPE
+               MOVE R-ANNEE    TO LIVRE-ANNEE
+               MOVE R-EDITION  TO LIVRE-EDITION
+
+               IF LIVRE-ANNEE NOT NUMERIC
+                 DISPLAY "Annee invalide pour " LIVRE-CODE
+                                                ", ligne ignoree."
+                 ADD 1 TO WS-CHARGE-NB-INVAL
+               ELSE
+OCESQL*        EXEC SQL
+OCESQL*          SELECT livre_id, compt
+OCESQL*          INTO :LIVRE-ID, :LIVRE-COMPT
+OCESQL*          FROM livre
+OCESQL*          WHERE code = :LIVRE-CODE
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0035
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0
+                 MOVE LIVRE-COMPT TO WS-COMPT-TEMP
+                 MOVE LIVRE-COMPT TO AUDIT-ANCIENNE
+                 ADD 1 TO WS-COMPT-TEMP
+                 MOVE WS-COMPT-TEMP TO LIVRE-COMPT
+
+OCESQL*            EXEC SQL
+OCESQL*                UPDATE livre
+OCESQL*                SET compt = :LIVRE-COMPT
+OCESQL*                WHERE code = :LIVRE-CODE
+OCESQL*            END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0036
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE = 0
+OCESQL*              EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   ADD 1 TO WS-CHARGE-NB-MAJ
+                   MOVE "LIVRE" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE LIVRE-COMPT TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur MAJ compteur pour " LIVRE-CODE
+                                             " SQLCODE: " SQLCODE
+                 END-IF
+               ELSE
+OCESQL*          EXEC SQL
+OCESQL*             SELECT auteur_id INTO :AUTEUR-ID
+OCESQL*             FROM auteur
+OCESQL*             WHERE nom = :AUTEUR-NOM AND prenom = :AUTEUR-PRENOM
+OCESQL*          END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0037
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE NOT = 0
+OCESQL*            EXEC SQL
+OCESQL*                INSERT INTO auteur (nom, prenom)
+OCESQL*                VALUES (:AUTEUR-NOM, :AUTEUR-PRENOM)
+OCESQL*            END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0038
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                   IF SQLCODE = 0
+OCESQL*                EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+OCESQL*                EXEC SQL
+OCESQL*                  SELECT auteur_id INTO :AUTEUR-ID
+OCESQL*                  FROM auteur
+OCESQL*                  WHERE nom    = :AUTEUR-NOM
+OCESQL*                    AND prenom = :AUTEUR-PRENOM
+OCESQL*                END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0039
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   END-IF
+                 END-IF
+
+                 IF SQLCODE = 0
+                   MOVE AUTEUR-ID TO LIVRE-A-ID
+                   MOVE 1 TO WS-COMPT-TEMP
+                   MOVE WS-COMPT-TEMP TO LIVRE-COMPT
+                   MOVE "OUI" TO LIVRE-DISPO
+
+OCESQL*            EXEC SQL
+OCESQL*             INSERT INTO livre
+OCESQL*             (code, titre, auteur_id, type, annee, edition,
+OCESQL*             compt, pret, dispo)
+OCESQL*             VALUES (:LIVRE-CODE, :LIVRE-TITRE,
+OCESQL*                     :LIVRE-A-ID, :LIVRE-TYPE, :LIVRE-ANNEE,
+OCESQL*                     :LIVRE-EDITION, :LIVRE-COMPT, :LIVRE-PRET,
+OCESQL*                     :LIVRE-DISPO)
+OCESQL*            END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-A-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0040
+OCESQL          BY VALUE 9
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                   IF SQLCODE = 0
+OCESQL*                EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                     ADD 1 TO WS-CHARGE-NB-AJOUT
+                     MOVE "LIVRE" TO AUDIT-TABLE
+                     MOVE LIVRE-CODE TO AUDIT-CLE
+                     MOVE SPACES TO AUDIT-ANCIENNE
+                     MOVE LIVRE-TITRE TO AUDIT-NOUVELLE
+                     PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                     THRU    0281-AUDIT-ENREGISTRE-FIN
+                   ELSE
+                     DISPLAY "Erreur ajout livre " LIVRE-CODE
+                                            " SQLCODE: " SQLCODE
+                   END-IF
+                 ELSE
+                   DISPLAY "Erreur creation auteur pour " LIVRE-CODE
+                                              " SQLCODE: " SQLCODE
+                 END-IF
+               END-IF
+               END-IF
+
+               READ F-INPUT
+             END-IF
+             END-PERFORM
+
+             CLOSE F-INPUT
+
+             DISPLAY " "
+             DISPLAY "Lignes lues        : " WS-CHARGE-NB-LUS
+             DISPLAY "Livres crees       : " WS-CHARGE-NB-AJOUT
+             DISPLAY "Livres mis a jour  : " WS-CHARGE-NB-MAJ
+             DISPLAY "Lignes ignorees    : " WS-CHARGE-NB-INVAL
+           END-IF.
+
+           EXIT.
+       0271-CHARGE-ACQUISITIONS-FIN.
+
+       0272-RETARD-DEB.
+      *Liste des emprunts en retard (date_prevue depassee et non
+      *rendus), du plus ancien au plus recent. Pagination via
+      *ROW_NUMBER() au lieu d'un curseur, ligne a ligne, comme pour
+      *0271-CHARGE-ACQUISITIONS-DEB.
+           DISPLAY "Delai minimum de retard en jours (0 pour tous): "
+           ACCEPT WS-JOURS-SEUIL
+
+           ACCEPT WS-DATE-SYS-NUM FROM DATE YYYYMMDD
+
+           MOVE WS-DATE-SYS-AAAA TO WS-DATE-PARSE-AAAA
+           MOVE WS-DATE-SYS-MM   TO WS-DATE-PARSE-MM
+           MOVE WS-DATE-SYS-JJ   TO WS-DATE-PARSE-JJ
+           MOVE WS-DATE-PARSE-VAL TO RAPPORT-DATE-JOUR
+           MOVE "-" TO RAPPORT-DATE-JOUR(5:1)
+           MOVE "-" TO RAPPORT-DATE-JOUR(8:1)
+
+           MOVE 0 TO WS-NB-AFFICHE
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*      EXEC SQL
+OCESQL*        SELECT e.emprunt_id, e.nom, e.prenom, e.tel, e.date,
+OCESQL*               e.date_prevue, l.titre
+OCESQL*        INTO :EMPRUNT-ID, :EMPRUNT-NOM, :EMPRUNT-PRENOM,
+OCESQL*             :EMPRUNT-TELEPHONE, :EMPRUNT-DATE,
+OCESQL*             :EMPRUNT-DATE-PREVUE, :LIVRE-TITRE
+OCESQL*        FROM (SELECT emprunt_id, livre_id, nom, prenom, tel,
+OCESQL*                     date, date_prevue,
+OCESQL*                     ROW_NUMBER() OVER (ORDER BY date_prevue ASC)
+OCESQL*                       AS rn
+OCESQL*              FROM emprunt
+OCESQL*              WHERE retour IS NULL
+OCESQL*                AND date_prevue < :RAPPORT-DATE-JOUR) e
+OCESQL*        JOIN livre l ON l.livre_id = e.livre_id
+OCESQL*        WHERE e.rn = :RAPPORT-RN
+OCESQL*      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-TELEPHONE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMPRUNT-DATE-PREVUE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-DATE-JOUR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0041
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 7
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               MOVE EMPRUNT-DATE-PREVUE TO WS-DATE-PARSE-VAL
+               COMPUTE WS-DATE-PARSE-NUM =
+                   WS-DATE-PARSE-AAAA * 10000
+                 + WS-DATE-PARSE-MM   * 100
+                 + WS-DATE-PARSE-JJ
+
+               COMPUTE WS-JOURS-RETARD =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-SYS-NUM)
+                 - FUNCTION INTEGER-OF-DATE(WS-DATE-PARSE-NUM)
+
+               IF WS-JOURS-RETARD NOT < WS-JOURS-SEUIL
+                 ADD 1 TO WS-NB-AFFICHE
+                 DISPLAY " "
+                 DISPLAY "Livre:            " LIVRE-TITRE
+                 DISPLAY "Emprunteur:       " EMPRUNT-NOM " "
+                                               EMPRUNT-PRENOM
+                 DISPLAY "Telephone:        " EMPRUNT-TELEPHONE
+                 DISPLAY "Date d'emprunt:   " EMPRUNT-DATE
+                 DISPLAY "Retour prevu le:  " EMPRUNT-DATE-PREVUE
+                 DISPLAY "Jours de retard:  " WS-JOURS-RETARD
+               END-IF
+
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "Nombre d'emprunts en retard affiches: "
+                                                          WS-NB-AFFICHE.
+
+           EXIT.
+       0272-RETARD-FIN.
+
+       0273-PARCOURIR-DEB.
+      *Chargement du catalogue (avec filtre optionnel par type et/ou
+      *par auteur) dans WS-LIVRE-TABLE puis affichage page par page
+      *(10 livres a la fois). Meme technique de pagination par
+      *ROW_NUMBER() que pour 0272-RETARD-DEB, en l'absence de curseur
+      *OCESQL.
+           MOVE 0 TO MAX-LIVRE
+           MOVE SPACES TO WS-SAISIE
+           DISPLAY "Filtrer par type (vide pour tous les livres): "
+           ACCEPT WS-SAISIE
+
+           MOVE SPACES TO WS-SAISIE-2
+           DISPLAY "Filtrer par auteur (nom, vide pour tous les "
+                   "auteurs): "
+           ACCEPT WS-SAISIE-2
+
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           IF WS-SAISIE = SPACES
+             IF WS-SAISIE-2 = SPACES
+             PERFORM UNTIL NOT WS-SAISIE-OK
+               MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*      SELECT livre_id, code, titre, type, annee, edition,
+OCESQL*             compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-TYPE,
+OCESQL*           :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-COMPT,
+OCESQL*           :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM (SELECT livre_id, code, titre, type, annee,
+OCESQL*                   edition, compt, pret, dispo,
+OCESQL*                   ROW_NUMBER() OVER (ORDER BY titre ASC)
+OCESQL*                     AS rn
+OCESQL*            FROM livre) x
+OCESQL*      WHERE x.rn = :RAPPORT-RN
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0042
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE NOT = 0
+                 MOVE "N" TO WS-VALIDE
+               ELSE
+                 PERFORM 0274-STOCKE-LIGNE-DEB
+                 THRU    0274-STOCKE-LIGNE-FIN
+               END-IF
+             END-PERFORM
+             ELSE
+               MOVE WS-SAISIE-2 TO AUTEUR-NOM
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*      SELECT livre_id, code, titre, type, annee, edition,
+OCESQL*             compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-TYPE,
+OCESQL*           :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-COMPT,
+OCESQL*           :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM (SELECT livre.livre_id, livre.code, livre.titre,
+OCESQL*                   livre.type, livre.annee, livre.edition,
+OCESQL*                   livre.compt, livre.pret, livre.dispo,
+OCESQL*                   ROW_NUMBER() OVER
+OCESQL*                     (ORDER BY livre.titre ASC) AS rn
+OCESQL*            FROM livre
+OCESQL*            JOIN auteur ON auteur.auteur_id = livre.auteur_id
+OCESQL*            WHERE auteur.nom = :AUTEUR-NOM) x
+OCESQL*      WHERE x.rn = :RAPPORT-RN
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0053
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 9
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             END-IF
+           ELSE
+             MOVE WS-SAISIE TO LIVRE-TYPE
+             IF WS-SAISIE-2 = SPACES
+             PERFORM UNTIL NOT WS-SAISIE-OK
+               MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*      SELECT livre_id, code, titre, type, annee, edition,
+OCESQL*             compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-TYPE,
+OCESQL*           :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-COMPT,
+OCESQL*           :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM (SELECT livre_id, code, titre, type, annee,
+OCESQL*                   edition, compt, pret, dispo,
+OCESQL*                   ROW_NUMBER() OVER (ORDER BY titre ASC)
+OCESQL*                     AS rn
+OCESQL*            FROM livre
+OCESQL*            WHERE type = :LIVRE-TYPE) x
+OCESQL*      WHERE x.rn = :RAPPORT-RN
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0043
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 9
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE NOT = 0
+                 MOVE "N" TO WS-VALIDE
+               ELSE
+                 PERFORM 0274-STOCKE-LIGNE-DEB
+                 THRU    0274-STOCKE-LIGNE-FIN
+               END-IF
+             END-PERFORM
+             ELSE
+               MOVE WS-SAISIE-2 TO AUTEUR-NOM
+               PERFORM UNTIL NOT WS-SAISIE-OK
+                 MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*      SELECT livre_id, code, titre, type, annee, edition,
+OCESQL*             compt, pret, dispo
+OCESQL*      INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-TYPE,
+OCESQL*           :LIVRE-ANNEE, :LIVRE-EDITION, :LIVRE-COMPT,
+OCESQL*           :LIVRE-PRET, :LIVRE-DISPO
+OCESQL*      FROM (SELECT livre.livre_id, livre.code, livre.titre,
+OCESQL*                   livre.type, livre.annee, livre.edition,
+OCESQL*                   livre.compt, livre.pret, livre.dispo,
+OCESQL*                   ROW_NUMBER() OVER
+OCESQL*                     (ORDER BY livre.titre ASC) AS rn
+OCESQL*            FROM livre
+OCESQL*            JOIN auteur ON auteur.auteur_id = livre.auteur_id
+OCESQL*            WHERE livre.type = :LIVRE-TYPE
+OCESQL*              AND auteur.nom = :AUTEUR-NOM) x
+OCESQL*      WHERE x.rn = :RAPPORT-RN
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ANNEE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 23
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-EDITION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TYPE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0054
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 9
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-VALIDE
+                 ELSE
+                   PERFORM 0274-STOCKE-LIGNE-DEB
+                   THRU    0274-STOCKE-LIGNE-FIN
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF
+
+           IF MAX-LIVRE = 0
+             DISPLAY "Aucun livre trouve."
+           ELSE
+             MOVE "O" TO WS-REPONSE-2
+             SET IDX-LIVRE TO 1
+             PERFORM UNTIL IDX-LIVRE > MAX-LIVRE
+                        OR WS-REPONSE-2 = "N"
+               MOVE 0 TO WS-NB-AFFICHE
+               PERFORM UNTIL IDX-LIVRE > MAX-LIVRE
+                          OR WS-NB-AFFICHE = 10
+                 DISPLAY " "
+                 DISPLAY "Titre:       " WS-TITRE(IDX-LIVRE)
+                 DISPLAY "Type:        " WS-TYPE(IDX-LIVRE)
+                 DISPLAY "Annee:       " WS-ANNEE(IDX-LIVRE)
+                 DISPLAY "Edition:     " WS-EDITION(IDX-LIVRE)
+                 DISPLAY "Exemplaires: " WS-COMPT(IDX-LIVRE)
+                 DISPLAY "Empruntes:   " WS-NBR-EMPRUNT(IDX-LIVRE)
+                 DISPLAY "Disponible:  " WS-DISPO(IDX-LIVRE)
+                 ADD 1 TO WS-NB-AFFICHE
+                 SET IDX-LIVRE UP BY 1
+               END-PERFORM
+               IF IDX-LIVRE NOT > MAX-LIVRE
+                 DISPLAY "Voir la page suivante? (O/N): "
+                 ACCEPT WS-REPONSE-2
+               END-IF
+             END-PERFORM
+           END-IF.
+
+           EXIT.
+       0273-PARCOURIR-FIN.
+
+      ******************************************************************
+      *Copie d'une ligne lue dans livre vers WS-LIVRE-TABLE et avance
+      *du compteur de lecture ROW_NUMBER().
+       0274-STOCKE-LIGNE-DEB.
+           IF MAX-LIVRE < 999
+             ADD 1 TO MAX-LIVRE
+             SET IDX-LIVRE TO MAX-LIVRE
+             MOVE LIVRE-ID      TO WS-LIVRE-ID(IDX-LIVRE)
+             MOVE LIVRE-CODE    TO WS-CODE(IDX-LIVRE)
+             MOVE LIVRE-TITRE   TO WS-TITRE(IDX-LIVRE)
+             MOVE LIVRE-TYPE    TO WS-TYPE(IDX-LIVRE)
+             MOVE LIVRE-ANNEE   TO WS-ANNEE(IDX-LIVRE)
+             MOVE LIVRE-EDITION TO WS-EDITION(IDX-LIVRE)
+             MOVE LIVRE-COMPT   TO WS-COMPT(IDX-LIVRE)
+             MOVE LIVRE-PRET    TO WS-NBR-EMPRUNT(IDX-LIVRE)
+             MOVE LIVRE-DISPO   TO WS-DISPO(IDX-LIVRE)
+             ADD 1 TO WS-IDX
+           ELSE
+             DISPLAY "Limite de " MAX-LIVRE " livres affichables "
+                     "atteinte, resultats suivants ignores."
+             MOVE "N" TO WS-VALIDE
+           END-IF.
+
+           EXIT.
+       0274-STOCKE-LIGNE-FIN.
+
+       0275-FUSION-AUTEURS-DEB.
+      *Detection et fusion des auteurs en double. On
+      *recherche par nom + prenom (les doublons ont generalement ete
+      *saisis deux fois a l'identique), on liste les auteur_id trouves
+      *via la meme pagination ROW_NUMBER() que les autres rapports, on
+      *demande a l'utilisateur lequel garder (survivant) et lequel
+      *supprimer (doublon), on bascule les livres du doublon vers le
+      *survivant puis on supprime le doublon.
+           DISPLAY "Nom de l'auteur a rechercher: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO AUTEUR-NOM
+           DISPLAY "Prenom de l'auteur a rechercher: "
+           ACCEPT WS-SAISIE
+           MOVE WS-SAISIE TO AUTEUR-PRENOM
+
+           MOVE 0 TO WS-FUSION-NB
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*
+OCESQL*    SELECT auteur_id
+OCESQL*    INTO :AUTEUR-ID
+OCESQL*    FROM (SELECT auteur_id,
+OCESQL*                 ROW_NUMBER() OVER (ORDER BY auteur_id ASC)
+OCESQL*                   AS rn
+OCESQL*          FROM auteur
+OCESQL*          WHERE TRANSLATE(LOWER(nom),
+OCESQL*            'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+OCESQL*            = TRANSLATE(LOWER(:AUTEUR-NOM),
+OCESQL*            'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+OCESQL*            AND TRANSLATE(LOWER(prenom),
+OCESQL*            'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')
+OCESQL*            = TRANSLATE(LOWER(:AUTEUR-PRENOM),
+OCESQL*            'àâäéèêëîïôöùûüç', 'aaaeeeeiioouuuc')) x
+OCESQL*    WHERE x.rn = :RAPPORT-RN
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-NOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 22
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUTEUR-PRENOM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0045
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               ADD 1 TO WS-FUSION-NB
+               DISPLAY "Auteur_id trouve: " AUTEUR-ID
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           IF WS-FUSION-NB < 2
+             DISPLAY "Moins de deux auteurs correspondants, rien a"
+             DISPLAY "fusionner."
+           ELSE
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Identifiant de l'auteur a conserver"
+                       "(survivant): "
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE WS-SAISIE TO FUSION-SURVIVANT
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue."
+               END-IF
+             END-PERFORM
+
+             MOVE "N" TO WS-VALIDE
+             PERFORM UNTIL WS-SAISIE-OK
+               DISPLAY "Identifiant de l'auteur a supprimer (doublon): "
+               ACCEPT WS-SAISIE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+                 MOVE WS-SAISIE TO FUSION-DOUBLON
+                 MOVE "O" TO WS-VALIDE
+               ELSE
+                 DISPLAY "Valeur numerique attendue."
+               END-IF
+             END-PERFORM
+
+             IF FUSION-SURVIVANT = FUSION-DOUBLON
+               DISPLAY "Le survivant et le doublon doivent etre"
+               DISPLAY "différents."
+             ELSE
+OCESQL*
+OCESQL*      UPDATE livre
+OCESQL*      SET auteur_id = :FUSION-SURVIVANT
+OCESQL*      WHERE auteur_id = :FUSION-DOUBLON
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE FUSION-SURVIVANT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE FUSION-DOUBLON
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0046
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0
+OCESQL*
+OCESQL*        DELETE FROM auteur
+OCESQL*        WHERE auteur_id = :FUSION-DOUBLON
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE FUSION-DOUBLON
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0047
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE = 0
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   DISPLAY "Fusion terminee, livres reattribues au"
+                   DISPLAY "survivant."
+                   MOVE FUSION-DOUBLON TO AUTEUR-ID
+                   MOVE "AUTEUR" TO AUDIT-TABLE
+                   MOVE AUTEUR-ID TO AUDIT-CLE
+                   MOVE FUSION-DOUBLON TO AUDIT-ANCIENNE
+                   MOVE FUSION-SURVIVANT TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur suppression doublon. SQLCODE: "
+                                                            SQLCODE
+                 END-IF
+               ELSE
+                 DISPLAY "Erreur reattribution livres. SQLCODE: "
+                                                            SQLCODE
+               END-IF
+             END-IF
+           END-IF.
+
+           EXIT.
+       0275-FUSION-AUTEURS-FIN.
+
+      ******************************************************************
+       0276-RECON-DEB.
+      *Reconciliation de fin de journee : recalcule pret comme le
+      *nombre d'emprunts en cours (retour non renseigne) pour chaque
+      *livre et signale les livres ou compt est insuffisant. Meme
+      *pagination ROW_NUMBER() que les autres rapports.
+           MOVE 0 TO WS-RECON-NB-EXAM
+           MOVE 0 TO WS-RECON-NB-ECART
+           MOVE 1 TO WS-IDX
+           MOVE "O" TO WS-VALIDE
+           PERFORM UNTIL NOT WS-SAISIE-OK
+             MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*      EXEC SQL
+OCESQL*        SELECT livre_id, code, titre, compt
+OCESQL*        INTO :LIVRE-ID, :LIVRE-CODE, :LIVRE-TITRE, :LIVRE-COMPT
+OCESQL*        FROM (SELECT livre_id, code, titre, compt,
+OCESQL*                     ROW_NUMBER() OVER (ORDER BY code ASC) AS rn
+OCESQL*              FROM livre) x
+OCESQL*        WHERE x.rn = :RAPPORT-RN
+OCESQL*      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 38
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-TITRE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-COMPT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0050
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+             IF SQLCODE NOT = 0
+               MOVE "N" TO WS-VALIDE
+             ELSE
+               ADD 1 TO WS-RECON-NB-EXAM
+
+OCESQL*        EXEC SQL
+OCESQL*          SELECT COUNT(*)
+OCESQL*          INTO :RECON-PRET-REEL
+OCESQL*          FROM emprunt
+OCESQL*          WHERE livre_id = :LIVRE-ID
+OCESQL*            AND retour IS NULL
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RECON-PRET-REEL
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0051
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE NOT = 0
+                 DISPLAY "Erreur comptage emprunts pour " LIVRE-CODE
+                                                " SQLCODE: " SQLCODE
+               ELSE
+                 IF LIVRE-COMPT < RECON-PRET-REEL
+                   ADD 1 TO WS-RECON-NB-ECART
+                   DISPLAY " "
+                   DISPLAY "*** Ecart compt/pret detecte ***"
+                   DISPLAY "Code---------: " LIVRE-CODE
+                   DISPLAY "Titre--------: " LIVRE-TITRE
+                   DISPLAY "Exemplaires--: " LIVRE-COMPT
+                   DISPLAY "Emprunts-----: " RECON-PRET-REEL
+                 END-IF
+
+                 MOVE LIVRE-PRET TO AUDIT-ANCIENNE
+                 MOVE RECON-PRET-REEL TO LIVRE-PRET
+                 IF LIVRE-PRET NOT < LIVRE-COMPT
+                   MOVE "NON" TO LIVRE-DISPO
+                 ELSE
+                   MOVE "OUI" TO LIVRE-DISPO
+                 END-IF
+
+OCESQL*          EXEC SQL
+OCESQL*              UPDATE livre
+OCESQL*              SET pret = :LIVRE-PRET, dispo = :LIVRE-DISPO
+OCESQL*              WHERE livre_id = :LIVRE-ID
+OCESQL*          END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-PRET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-DISPO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVRE-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0052
+OCESQL          BY VALUE 3
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                 IF SQLCODE = 0
+OCESQL*            EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                   MOVE "LIVRE" TO AUDIT-TABLE
+                   MOVE LIVRE-CODE TO AUDIT-CLE
+                   MOVE LIVRE-PRET TO AUDIT-NOUVELLE
+                   PERFORM 0281-AUDIT-ENREGISTRE-DEB
+                   THRU    0281-AUDIT-ENREGISTRE-FIN
+                 ELSE
+                   DISPLAY "Erreur MAJ pret pour " LIVRE-CODE
+                                            " SQLCODE: " SQLCODE
+                 END-IF
+               END-IF
+
+               ADD 1 TO WS-IDX
+             END-IF
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "Livres examines    : " WS-RECON-NB-EXAM
+           DISPLAY "Ecarts detectes    : " WS-RECON-NB-ECART.
+
+           EXIT.
+       0276-RECON-FIN.
+
+      ******************************************************************
+       0280-JOURNAL-DEB.
+      *Consultation du journal d'audit (table audit_log), les entrees
+      *les plus recentes en premier. Meme pagination ROW_NUMBER() au
+      *lieu d'un curseur que pour les autres rapports.
+       DISPLAY "Nombre d'entrees a afficher (0 pour tout voir): "
+                                                     WITH NO ADVANCING.
+       MOVE "N" TO WS-VALIDE
+       PERFORM UNTIL WS-SAISIE-OK
+         ACCEPT WS-SAISIE
+         IF FUNCTION TEST-NUMVAL(WS-SAISIE) = 0
+           MOVE "O" TO WS-VALIDE
+         ELSE
+           DISPLAY "Valeur numérique attendue."
+         END-IF
+       END-PERFORM.
+       MOVE FUNCTION NUMVAL(WS-SAISIE) TO WS-JOURNAL-MAX
+
+       MOVE 0 TO WS-NB-AFFICHE
+       MOVE 1 TO WS-IDX
+       MOVE "O" TO WS-VALIDE
+       PERFORM UNTIL NOT WS-SAISIE-OK
+         IF WS-JOURNAL-MAX > 0 AND WS-IDX > WS-JOURNAL-MAX
+           MOVE "N" TO WS-VALIDE
+         ELSE
+           MOVE WS-IDX TO RAPPORT-RN
+
+OCESQL*      EXEC SQL
+OCESQL*           SELECT audit_id, table_nom, cle, ancienne_valeur,
+OCESQL*                  nouvelle_valeur, date_action, db_utilisateur
+OCESQL*           INTO :AUDIT-ID, :AUDIT-TABLE, :AUDIT-CLE,
+OCESQL*                :AUDIT-ANCIENNE, :AUDIT-NOUVELLE,
+OCESQL*                :AUDIT-DATE-AFF, :AUDIT-UTILISATEUR
+OCESQL*           FROM (SELECT audit_id, table_nom, cle,
+OCESQL*                        ancienne_valeur, nouvelle_valeur,
+OCESQL*                        date_action, db_utilisateur,
+OCESQL*                        ROW_NUMBER() OVER (ORDER BY audit_id
+OCESQL*                          DESC) AS rn
+OCESQL*           FROM audit_log) x
+OCESQL*           WHERE x.rn = :RAPPORT-RN
+OCESQL*      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-TABLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-CLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-ANCIENNE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-NOUVELLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 19
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-DATE-AFF
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-UTILISATEUR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE RAPPORT-RN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0048
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 7
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           IF SQLCODE NOT = 0
+             MOVE "N" TO WS-VALIDE
+           ELSE
+             ADD 1 TO WS-NB-AFFICHE
+             DISPLAY ' '
+             DISPLAY 'Date----------------: ' AUDIT-DATE-AFF
+             DISPLAY 'Utilisateur---------: ' AUDIT-UTILISATEUR
+             DISPLAY 'Table---------------: ' AUDIT-TABLE
+             DISPLAY 'Clé------------------: ' AUDIT-CLE
+             DISPLAY 'Ancienne valeur------: ' AUDIT-ANCIENNE
+             DISPLAY 'Nouvelle valeur------: ' AUDIT-NOUVELLE
+
+             ADD 1 TO WS-IDX
+           END-IF
+         END-IF
+       END-PERFORM.
+
+       IF WS-NB-AFFICHE = 0
+         DISPLAY 'Aucune entrée dans le journal.'
+       END-IF.
+
+           EXIT.
+       0280-JOURNAL-FIN.
+
+      ******************************************************************
+       0281-AUDIT-ENREGISTRE-DEB.
+      *Insertion d'une ligne dans le journal d'audit (table audit_log).
+      *Le paragraphe appelant renseigne AUDIT-TABLE / AUDIT-CLE /
+      *AUDIT-ANCIENNE / AUDIT-NOUVELLE avant le PERFORM ; la date et
+      *l'heure sont calculees ici, et l'utilisateur journalise est celui
+      *connecte a la base (DB-UTILISATEUR, saisi par 0000-CONNEXION-DEB).
+       STRING FUNCTION CURRENT-DATE(1:4) "-"
+              FUNCTION CURRENT-DATE(5:2) "-"
+              FUNCTION CURRENT-DATE(7:2) " "
+              FUNCTION CURRENT-DATE(9:2) ":"
+              FUNCTION CURRENT-DATE(11:2) ":"
+              FUNCTION CURRENT-DATE(13:2)
+         DELIMITED BY SIZE INTO AUDIT-DATE-AFF
+       END-STRING
+
+       MOVE DB-UTILISATEUR TO AUDIT-UTILISATEUR
+
+OCESQL*    EXEC SQL
+OCESQL*         INSERT INTO audit_log
+OCESQL*         (table_nom, cle, ancienne_valeur, nouvelle_valeur,
+OCESQL*          date_action, db_utilisateur)
+OCESQL*         VALUES (:AUDIT-TABLE, :AUDIT-CLE, :AUDIT-ANCIENNE,
+OCESQL*                 :AUDIT-NOUVELLE, :AUDIT-DATE-AFF,
+OCESQL*                 :AUDIT-UTILISATEUR)
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-TABLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-CLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-ANCIENNE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-NOUVELLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 19
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-DATE-AFF
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-UTILISATEUR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0049
+OCESQL          BY VALUE 6
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+       IF SQLCODE = 0
+OCESQL*    EXEC SQL COMMIT END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+       ELSE
+         DISPLAY "Erreur journalisation. SQLCODE: " SQLCODE
+       END-IF.
+
+           EXIT.
+       0281-AUDIT-ENREGISTRE-FIN.
 
 
