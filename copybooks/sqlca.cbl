@@ -0,0 +1,24 @@
+      ******************************************************************
+      * SQLCA - zone de communication SQL standard (OCESQL/embedded
+      * SQL). Copie localement pour ne pas dependre du chemin
+      * d'installation d'OCESQL sur la machine de compilation.
+      ******************************************************************
+       01  SQLCA.
+           02  SQLCAID           PIC X(8)  VALUE "SQLCA   ".
+           02  SQLCABC           PIC S9(9) COMP-5 VALUE 136.
+           02  SQLCODE           PIC S9(9) COMP-5.
+           02  SQLERRM.
+               49  SQLERRML      PIC S9(4) COMP-5.
+               49  SQLERRMC      PIC X(70).
+           02  SQLERRP           PIC X(8).
+           02  SQLERRD           PIC S9(9) COMP-5 OCCURS 6 TIMES.
+           02  SQLWARN.
+               03  SQLWARN0      PIC X(1).
+               03  SQLWARN1      PIC X(1).
+               03  SQLWARN2      PIC X(1).
+               03  SQLWARN3      PIC X(1).
+               03  SQLWARN4      PIC X(1).
+               03  SQLWARN5      PIC X(1).
+               03  SQLWARN6      PIC X(1).
+               03  SQLWARN7      PIC X(1).
+           02  SQLEXT            PIC X(8).
